@@ -2,37 +2,274 @@ IDENTIFICATION DIVISION.
        PROGRAM-ID. TIC-TAC-TOE-CAT.
        AUTHOR. ANDY - SOLVARSAURUS GITHUB.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORE-FILE ASSIGN TO "SCORE.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS SCORE-FILE-STATUS.
+
+           SELECT GAME-LOG-FILE ASSIGN TO "GAMELOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS GAME-LOG-STATUS.
+
+           SELECT MATCH-LOG-FILE ASSIGN TO "MATCHLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS MATCH-LOG-STATUS.
+
+           SELECT SAVE-GAME-FILE ASSIGN TO "SAVEGAME.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS SAVE-GAME-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+
+           SELECT BATCH-MOVE-FILE ASSIGN TO "BATCHMOVES.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS BATCH-MOVE-STATUS.
+
+           SELECT BATCH-RESULT-FILE ASSIGN TO "BATCHRESULT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS BATCH-RESULT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SCORE-FILE.
+       01  SCORE-RECORD.
+           05  SF-HUMAN-SCORE     PIC 9(9).
+           05  SF-AI-SCORE        PIC 9(9).
+           05  SF-DRAW-SCORE      PIC 9(9).
+           05  SF-MATCH-NUMBER    PIC 9(6).
+
+       FD  GAME-LOG-FILE.
+       01  GAME-LOG-RECORD.
+           05  GL-MATCH-NUMBER    PIC 9(6).
+           05  GL-MOVE-SEQ        PIC 9(3).
+           05  GL-PLAYER-TOKEN    PIC X(1).
+           05  GL-ROW             PIC 9(1).
+           05  GL-COL             PIC 9(1).
+           05  GL-TURN-STATUS     PIC X(1).
+
+       FD  MATCH-LOG-FILE.
+       01  MATCH-LOG-RECORD.
+           05  ML-MATCH-NUMBER    PIC 9(6).
+           05  ML-WINNER-TOKEN    PIC X(1).
+           05  ML-MOVES-COUNT     PIC 9(2).
+           05  ML-GAME-MODE       PIC 9(1).
+
+       FD  SAVE-GAME-FILE.
+       01  SAVE-GAME-RECORD.
+           05  SG-BOARD-SIZE      PIC 9(1).
+           05  SG-WIN-LENGTH      PIC 9(1).
+           05  SG-BOARD-CELLS     PIC X(1) OCCURS 25 TIMES.
+           05  SG-MOVES-COUNT     PIC 9(2).
+           05  SG-TURN-STATUS     PIC X(1).
+           05  SG-CURRENT-PLAYER  PIC X(1).
+           05  SG-MATCH-NUMBER    PIC 9(6).
+           05  SG-PLAYER-X-NAME   PIC X(12).
+           05  SG-PLAYER-O-NAME   PIC X(12).
+           05  SG-GAME-MODE       PIC 9(1).
+           05  SG-AI-DIFFICULTY   PIC X(1).
+           05  SG-SEAT-X-AI       PIC X(1).
+           05  SG-SEAT-O-AI       PIC X(1).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CP-MATCH-NUMBER        PIC 9(6).
+           05  CP-TOURNAMENT-TARGET   PIC 9(6).
+           05  CP-MATCHES-PLAYED      PIC 9(6).
+           05  CP-TN-X-WINS           PIC 9(6).
+           05  CP-TN-O-WINS           PIC 9(6).
+           05  CP-TN-DRAWS            PIC 9(6).
+
+       FD  BATCH-MOVE-FILE.
+       01  BATCH-MOVE-RECORD.
+           05  BM-ROW             PIC X(1).
+           05  BM-COL             PIC X(1).
+
+       FD  BATCH-RESULT-FILE.
+       01  BATCH-RESULT-RECORD    PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        *> ---------------------------------------------------
-       *> GAME BOARD & STATE
+       *> FILE STATUS KEYS
+       *> ---------------------------------------------------
+       01  FILE-STATUS-KEYS.
+           05  SCORE-FILE-STATUS      PIC X(2) VALUE SPACES.
+           05  GAME-LOG-STATUS        PIC X(2) VALUE SPACES.
+           05  MATCH-LOG-STATUS       PIC X(2) VALUE SPACES.
+           05  SAVE-GAME-STATUS       PIC X(2) VALUE SPACES.
+           05  CHECKPOINT-STATUS      PIC X(2) VALUE SPACES.
+           05  BATCH-MOVE-STATUS      PIC X(2) VALUE SPACES.
+           05  BATCH-RESULT-STATUS    PIC X(2) VALUE SPACES.
+
+       *> ---------------------------------------------------
+       *> GAME BOARD & STATE (MAX 5X5, BOUNDED BY BOARD-SIZE)
        *> ---------------------------------------------------
        01  GAME-BOARD.
-           05  BOARD-ROW OCCURS 3 TIMES.
-               10  BOARD-COL PIC X(1) OCCURS 3 TIMES VALUE ' '.
+           05  BOARD-ROW OCCURS 5 TIMES.
+               10  BOARD-COL PIC X(1) OCCURS 5 TIMES VALUE ' '.
+
+       01  BOARD-CONFIG.
+           05  BOARD-SIZE         PIC 9(1) VALUE 3.
+           05  WIN-LENGTH         PIC 9(1) VALUE 3.
 
        01  GAME-STATE.
-           05  MOVES-COUNT        PIC 9(1) VALUE 0.
+           05  MOVES-COUNT        PIC 9(2) VALUE 0.
            05  TURN-STATUS        PIC X(1) VALUE ' '.
                88  GAME-IN-PROGRESS    VALUE 'P'.
                88  GAME-WON            VALUE 'W'.
                88  GAME-DRAW           VALUE 'D'.
            05  WINNER-TOKEN       PIC X(1) VALUE ' '.
            05  CURRENT-PLAYER     PIC X(1) VALUE 'X'.
-               88  PLAYER-HUMAN        VALUE 'X'.
-               88  PLAYER-AI           VALUE 'O'.
+               88  TURN-IS-X        VALUE 'X'.
+               88  TURN-IS-O           VALUE 'O'.
+
+       01  LAST-MOVE.
+           05  LAST-MOVE-ROW      PIC 9(1) VALUE 0.
+           05  LAST-MOVE-COL      PIC 9(1) VALUE 0.
+           05  LAST-MOVE-TOKEN    PIC X(1) VALUE ' '.
 
        *> ---------------------------------------------------
-       *> SESSION SCORES
+       *> SESSION SCORES (PERSISTED ACROSS RUNS)
+       *> THESE ARE THE LIFETIME "HUMAN VS THE CAT" RECORD ONLY -
+       *> ONLY MODE-HUMAN-VS-AI MATCHES EVER UPDATE THEM, SO
+       *> TWO-HUMAN, BATCH, TOURNAMENT AND EXHIBITION PLAY (THEIR
+       *> OWN TALLIES BELOW) NEVER BLEED INTO THIS RECORD.
        *> ---------------------------------------------------
        01  SESSION-STATE.
            05  PLAY-AGAIN-FLAG    PIC X(1) VALUE 'Y'.
                88  PLAY-AGAIN-YES      VALUE 'Y', 'y'.
                88  PLAY-AGAIN-NO       VALUE 'N', 'n'.
-           05  HUMAN-SCORE        PIC 9(2) VALUE 0.
-           05  AI-SCORE           PIC 9(2) VALUE 0.
-           05  DRAW-SCORE         PIC 9(2) VALUE 0.
+           05  HUMAN-SCORE        PIC 9(9) VALUE 0.
+           05  AI-SCORE           PIC 9(9) VALUE 0.
+           05  DRAW-SCORE         PIC 9(9) VALUE 0.
+
+       01  SCORE-DISPLAY-FIELDS.
+           05  HUMAN-SCORE-ED     PIC ZZZZZZZZ9.
+           05  AI-SCORE-ED        PIC ZZZZZZZZ9.
+           05  DRAW-SCORE-ED      PIC ZZZZZZZZ9.
+
+       *> ---------------------------------------------------
+       *> TWO-HUMAN SESSION TALLY (NOT PERSISTED - LOCAL TO THIS
+       *> SESSION'S PLAYERS, KEYED BY NAME RATHER THAN TOKEN)
+       *> ---------------------------------------------------
+       01  TWO-HUMAN-TALLY.
+           05  PLAYER-X-WINS      PIC 9(9) VALUE 0.
+           05  PLAYER-O-WINS      PIC 9(9) VALUE 0.
+           05  TWO-HUMAN-DRAWS    PIC 9(9) VALUE 0.
+           05  PLAYER-X-WINS-ED   PIC ZZZZZZZZ9.
+           05  PLAYER-O-WINS-ED   PIC ZZZZZZZZ9.
+           05  TWO-HUMAN-DRAWS-ED PIC ZZZZZZZZ9.
+
+       01  MATCH-TRACKING.
+           05  MATCH-NUMBER           PIC 9(6) VALUE 0.
+           05  TOURNAMENT-TARGET      PIC 9(6) VALUE 0.
+           05  CHECKPOINT-INTERVAL    PIC 9(4) VALUE 10.
+
+       *> ---------------------------------------------------
+       *> TOURNAMENT-LOCAL MATCH COUNT AND RESULT TALLY (AI VS
+       *> AI - KEPT SEPARATE FROM THE LIFETIME MATCH-NUMBER/SCORE
+       *> SO A TOURNAMENT'S TARGET COUNT IS ITS OWN, NOT THE
+       *> PLAYER'S CAREER MATCH COUNT)
+       *> ---------------------------------------------------
+       01  TOURNAMENT-TALLY.
+           05  TN-MATCHES-PLAYED  PIC 9(6) VALUE 0.
+           05  TN-X-WINS          PIC 9(6) VALUE 0.
+           05  TN-O-WINS          PIC 9(6) VALUE 0.
+           05  TN-DRAWS           PIC 9(6) VALUE 0.
+           05  TN-MATCHES-PLAYED-ED PIC ZZZZZ9.
+           05  TN-X-WINS-ED       PIC ZZZZZ9.
+           05  TN-O-WINS-ED       PIC ZZZZZ9.
+           05  TN-DRAWS-ED        PIC ZZZZZ9.
+
+       *> ---------------------------------------------------
+       *> PLAYER / MODE / DIFFICULTY CONFIGURATION
+       *> ---------------------------------------------------
+       01  PLAYER-NAMES.
+           05  PLAYER-X-NAME      PIC X(12) VALUE 'HUMAN'.
+           05  PLAYER-O-NAME      PIC X(12) VALUE 'TIC TAC CAT'.
+
+       01  GAME-MODE-FLAGS.
+           05  GAME-MODE          PIC 9(1) VALUE 1.
+               88  MODE-HUMAN-VS-AI    VALUE 1.
+               88  MODE-TWO-HUMAN      VALUE 2.
+               88  MODE-BATCH          VALUE 3.
+               88  MODE-TOURNAMENT     VALUE 5.
+               88  MODE-EXHIBITION     VALUE 6.
+               88  MODE-RESUME         VALUE 7.
+               88  MODE-STATS          VALUE 8.
+           05  SEAT-X-AI-FLAG     PIC X(1) VALUE 'N'.
+               88  SEAT-X-AI           VALUE 'Y'.
+               88  SEAT-X-HUMAN        VALUE 'N'.
+           05  SEAT-O-AI-FLAG     PIC X(1) VALUE 'Y'.
+               88  SEAT-O-AI           VALUE 'Y'.
+               88  SEAT-O-HUMAN        VALUE 'N'.
+
+       01  DIFFICULTY-CONFIG.
+           05  AI-DIFFICULTY      PIC X(1) VALUE 'E'.
+               88  DIFFICULTY-EASY     VALUE 'E'.
+               88  DIFFICULTY-MEDIUM   VALUE 'M'.
+               88  DIFFICULTY-HARD     VALUE 'H'.
+
+       01  BATCH-MODE-VARS.
+           05  BATCH-MODE-ON-FLAG     PIC X(1) VALUE 'N'.
+               88  BATCH-MODE-ON          VALUE 'Y'.
+           05  BATCH-EOF-FLAG         PIC X(1) VALUE 'N'.
+               88  BATCH-EOF               VALUE 'Y'.
+
+       01  QUIT-FLAGS.
+           05  QUIT-AND-SAVE-FLAG     PIC X(1) VALUE 'N'.
+               88  QUIT-AND-SAVE-REQUESTED VALUE 'Y'.
+           05  RESUME-LOADED-FLAG     PIC X(1) VALUE 'N'.
+               88  RESUME-WAS-LOADED       VALUE 'Y'.
+
+       01  CONFIG-VALID-FLAG         PIC X(1) VALUE 'N'.
+           88  CONFIG-IS-VALID            VALUE 'Y'.
+           88  CONFIG-IS-INVALID          VALUE 'N'.
+
+       01  GAME-MODE-VALID-FLAG      PIC X(1) VALUE 'N'.
+           88  GAME-MODE-IS-VALID         VALUE 'Y'.
+           88  GAME-MODE-IS-INVALID       VALUE 'N'.
+
+       *> ---------------------------------------------------
+       *> EXHIBITION / TOURNAMENT STATISTICS
+       *> ---------------------------------------------------
+       01  EXHIBITION-STATS.
+           05  FIRST-SEAT-WINS    PIC 9(6) VALUE 0.
+           05  SECOND-SEAT-WINS   PIC 9(6) VALUE 0.
+           05  EXHIBITION-DRAWS   PIC 9(6) VALUE 0.
+           05  EXHIBITION-TARGET  PIC 9(6) VALUE 0.
+           05  FIRST-SEAT-WINS-ED PIC ZZZZZ9.
+           05  SECOND-SEAT-WINS-ED PIC ZZZZZ9.
+           05  EXHIBITION-DRAWS-ED PIC ZZZZZ9.
+           05  EXHIBITION-TARGET-ED PIC ZZZZZ9.
+
+       01  MATCH-LOG-EOF-FLAG         PIC X(1) VALUE 'N'.
+           88  MATCH-LOG-EOF              VALUE 'Y'.
+
+       01  STATISTICS-VARS.
+           05  ST-TOTAL-MATCHES   PIC 9(6) VALUE 0.
+           05  ST-TOTAL-MOVES     PIC 9(8) VALUE 0.
+           05  ST-HUMAN-WINS      PIC 9(6) VALUE 0.
+           05  ST-AI-WINS         PIC 9(6) VALUE 0.
+           05  ST-DRAWS           PIC 9(6) VALUE 0.
+           05  ST-HUMAN-WIN-RATE  PIC 9(3)V9(2) VALUE 0.
+           05  ST-AI-WIN-RATE     PIC 9(3)V9(2) VALUE 0.
+           05  ST-AVG-MOVES       PIC 9(3)V9(2) VALUE 0.
+           05  ST-HUMAN-WIN-RATE-ED PIC ZZ9.99.
+           05  ST-AI-WIN-RATE-ED  PIC ZZ9.99.
+           05  ST-AVG-MOVES-ED    PIC ZZ9.99.
+           05  ST-TOTAL-MATCHES-ED PIC ZZZZZ9.
+           05  ST-DRAWS-ED        PIC ZZZZZ9.
+           05  ST-CUR-STREAK-TOKEN PIC X(1) VALUE ' '.
+           05  ST-CUR-STREAK-LEN  PIC 9(6) VALUE 0.
+           05  ST-BEST-HUMAN-STREAK PIC 9(6) VALUE 0.
+           05  ST-BEST-AI-STREAK  PIC 9(6) VALUE 0.
+           05  ST-BEST-HUMAN-STREAK-ED PIC ZZZZZ9.
+           05  ST-BEST-AI-STREAK-ED PIC ZZZZZ9.
 
        *> ---------------------------------------------------
        *> ROBUST INPUT HANDLING
@@ -56,7 +293,120 @@ IDENTIFICATION DIVISION.
            05  FOUND-MOVE-FLAG    PIC X(1).
                88  MOVE-FOUND          VALUE 'Y'.
                88  MOVE-NOT-FOUND      VALUE 'N'.
+           05  TACTICAL-MISS-FLAG PIC X(1).
+               88  TACTICAL-MOVE-MISSED       VALUE 'Y'.
+               88  TACTICAL-MOVE-NOT-MISSED   VALUE 'N'.
            05  SCAN-TOKEN         PIC X(1).
+           05  AI-TOKEN           PIC X(1).
+           05  OPPONENT-TOKEN     PIC X(1).
+           05  CENTER-R           PIC 9(1).
+           05  CENTER-C           PIC 9(1).
+
+       01  CANDIDATE-MOVES.
+           05  CANDIDATE-ENTRY OCCURS 25 TIMES.
+               10  CAND-ROW       PIC 9(1).
+               10  CAND-COL       PIC 9(1).
+       01  CANDIDATE-COUNT        PIC 9(2) VALUE 0.
+
+       *> ---------------------------------------------------
+       *> BATCH RESULT - FINAL BOARD SNAPSHOT
+       *> ---------------------------------------------------
+       01  BATCH-BOARD-VARS.
+           05  BATCH-BOARD-SNAPSHOT   PIC X(25) VALUE SPACES.
+           05  BATCH-SNAPSHOT-LEN     PIC 9(2) VALUE 0.
+           05  BATCH-SNAPSHOT-POS     PIC 9(2) VALUE 0.
+
+       01  RANDOM-VARS.
+           05  RANDOM-SEED        PIC 9(6) VALUE 0.
+           05  RANDOM-DUMMY       PIC 9V9(9) VALUE 0.
+           05  RANDOM-PICK        PIC 9(2) VALUE 0.
+           05  SKILL-ROLL         PIC 9(3)V9(9) VALUE 0.
+           05  SKILL-ROLL-PCT     PIC 9(3) VALUE 0.
+
+       *> ---------------------------------------------------
+       *> GENERALIZED LINE SCANNING (ROWS/COLS/DIAGONALS)
+       *> ---------------------------------------------------
+       01  LINE-SCAN-VARS.
+           05  SR                 PIC 9(1).
+           05  SC                 PIC 9(1).
+           05  DR                 PIC S9(1).
+           05  DC                 PIC S9(1).
+           05  LN-K               PIC 9(1).
+           05  CUR-R-CALC         PIC S9(2).
+           05  CUR-C-CALC         PIC S9(2).
+           05  CUR-R-IDX          PIC 9(1).
+           05  CUR-C-IDX          PIC 9(1).
+           05  LINE-TOKEN-COUNT   PIC 9(1).
+           05  LINE-EMPTY-COUNT   PIC 9(1).
+           05  LINE-EMPTY-ROW     PIC 9(1).
+           05  LINE-EMPTY-COL     PIC 9(1).
+           05  LINE-FIRST-TOKEN   PIC X(1).
+           05  LINE-RESULT-FLAG   PIC X(1).
+               88  LINE-IS-WIN         VALUE 'Y'.
+               88  LINE-NOT-WIN        VALUE 'N'.
+
+       *> ---------------------------------------------------
+       *> MINIMAX (HARD DIFFICULTY) - ITERATIVE, EXPLICIT-STACK
+       *> SEARCH. AN EARLIER DRAFT USED A SELF-RECURSIVE CALL TO A
+       *> "RECURSIVE" CONTAINED PROGRAM, BUT THIS GNUCOBOL BUILD'S
+       *> RUNTIME CORRUPTS THE CALLER'S WORKING-STORAGE ACROSS A
+       *> SELF-RECURSIVE CALL BOUNDARY, SO THE SEARCH IS DONE HERE
+       *> WITH AN EXPLICIT PER-DEPTH FRAME TABLE INSTEAD.
+       *> ---------------------------------------------------
+       01  MM-MAX-DEPTH           PIC 9(2) VALUE 0.
+       01  MM-SP                  PIC 9(2) VALUE 0.
+       01  MM-SPX                 PIC 9(2) VALUE 0.
+       01  MM-PARENT-SPX          PIC 9(2) VALUE 0.
+       01  MM-CHILD-SPX           PIC 9(2) VALUE 0.
+       01  MM-FLAT                PIC 9(2) VALUE 0.
+       01  MM-TOTAL-CELLS         PIC 9(2) VALUE 0.
+       01  MM-EMPTY-CELLS         PIC 9(2) VALUE 0.
+       01  MM-TERMINAL-RESULT     PIC S9(4) VALUE 0.
+       01  MM-CELL-R              PIC 9(1) VALUE 0.
+       01  MM-CELL-C              PIC 9(1) VALUE 0.
+       01  MM-EVAL-SCORE          PIC S9(4) VALUE 0.
+       01  MM-WIN-AI-COUNT        PIC 9(1) VALUE 0.
+       01  MM-WIN-OPP-COUNT       PIC 9(1) VALUE 0.
+
+       01  MM-TERMINAL-FLAG       PIC X(1) VALUE 'N'.
+           88  MM-IS-TERMINAL         VALUE 'Y'.
+           88  MM-NOT-TERMINAL        VALUE 'N'.
+       01  MM-DONE-FLAG           PIC X(1) VALUE 'N'.
+           88  MM-SEARCH-DONE          VALUE 'Y'.
+       01  MM-CELL-FOUND-FLAG     PIC X(1) VALUE 'N'.
+           88  MM-CELL-FOUND           VALUE 'Y'.
+       01  MM-LINE-MATCH-FLAG     PIC X(1) VALUE 'N'.
+           88  MM-LINE-MATCHES         VALUE 'Y'.
+           88  MM-LINE-NO-MATCH        VALUE 'N'.
+       01  MM-FOUND-WIN-FLAG      PIC X(1) VALUE 'N'.
+           88  MM-FOUND-WIN            VALUE 'Y'.
+           88  MM-NO-WIN               VALUE 'N'.
+
+       01  MM-STACK.
+           05  MM-FRAME OCCURS 26 TIMES.
+               10  MM-STATE         PIC X(1).
+                   88  MM-STATE-NEW       VALUE 'N'.
+                   88  MM-STATE-EXPAND    VALUE 'E'.
+                   88  MM-STATE-DONE      VALUE 'T'.
+               10  MM-MAXIMIZING    PIC X(1).
+               10  MM-NEXT-CELL     PIC 9(2).
+               10  MM-BEST-SCORE    PIC S9(4).
+               10  MM-BEST-ROW      PIC 9(1).
+               10  MM-BEST-COL      PIC 9(1).
+               10  MM-CHILD-ROW     PIC 9(1).
+               10  MM-CHILD-COL     PIC 9(1).
+               10  MM-RESULT-SCORE  PIC S9(4).
+
+       *> ---------------------------------------------------
+       *> DISPLAY BUFFERS (BOARD RENDERING)
+       *> ---------------------------------------------------
+       01  DISPLAY-BUFFERS.
+           05  HEADER-LINE        PIC X(40).
+           05  ROW-LINE           PIC X(40).
+           05  SEP-LINE           PIC X(40).
+           05  DISP-PTR           PIC 9(3).
+
+       01  CURRENT-SEAT-NAME      PIC X(12).
 
        *> ---------------------------------------------------
        *> LOOP COUNTERS
@@ -68,22 +418,150 @@ IDENTIFICATION DIVISION.
            05  EMPTY-COUNT        PIC 9(1).
            05  EMPTY-ROW          PIC 9(1).
            05  EMPTY-COL          PIC 9(1).
+           05  FLAT-IDX           PIC 9(2).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM DISPLAY-TITLE.
+           PERFORM SEED-RANDOM-NUMBERS.
+           PERFORM LOAD-PERSISTED-SCORES.
+           PERFORM SELECT-GAME-MODE.
 
-           PERFORM UNTIL PLAY-AGAIN-NO
-               PERFORM INITIALIZE-MATCH
-               PERFORM PLAY-MATCH
-               PERFORM FINALIZE-MATCH
-               PERFORM ASK-REPLAY
-           END-PERFORM.
+           EVALUATE TRUE
+               WHEN MODE-BATCH
+                   PERFORM RUN-BATCH-MODE
+               WHEN MODE-TOURNAMENT
+                   PERFORM RUN-TOURNAMENT-MODE
+               WHEN MODE-EXHIBITION
+                   PERFORM RUN-EXHIBITION-MODE
+               WHEN MODE-RESUME
+                   PERFORM RESUME-SAVED-MATCH
+                   PERFORM RUN-INTERACTIVE-SESSION
+               WHEN OTHER
+                   PERFORM CONFIGURE-BOARD
+                   PERFORM CONFIGURE-PLAYERS
+                   PERFORM INITIALIZE-MATCH
+                   PERFORM RUN-INTERACTIVE-SESSION
+           END-EVALUATE.
 
+           *> SCORE.DAT IS HUMAN-VS-AI ONLY (SEE RECORD-MATCH-RESULT);
+           *> THIS IS JUST A BELT-AND-SUSPENDERS FINAL SAVE FOR THAT
+           *> MODE, NOT A SECOND CHANCE FOR OTHER MODES TO PERSIST.
+           IF MODE-HUMAN-VS-AI
+               PERFORM SAVE-PERSISTED-SCORES
+           END-IF.
            DISPLAY " "
            DISPLAY "THANKS FOR PLAYING TIC TAC TOE CAT. MEOW!"
            STOP RUN.
 
+       RUN-INTERACTIVE-SESSION.
+           PERFORM PLAY-MATCH.
+           IF NOT QUIT-AND-SAVE-REQUESTED
+               PERFORM FINALIZE-MATCH
+               PERFORM ASK-REPLAY
+               PERFORM UNTIL PLAY-AGAIN-NO OR QUIT-AND-SAVE-REQUESTED
+                   PERFORM INITIALIZE-MATCH
+                   PERFORM PLAY-MATCH
+                   IF NOT QUIT-AND-SAVE-REQUESTED
+                       PERFORM FINALIZE-MATCH
+                       PERFORM ASK-REPLAY
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       SEED-RANDOM-NUMBERS.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO RANDOM-SEED.
+           COMPUTE RANDOM-DUMMY = FUNCTION RANDOM(RANDOM-SEED).
+
+       *> ---------------------------------------------------
+       *> MODE / BOARD / PLAYER SELECTION
+       *> ---------------------------------------------------
+       SELECT-GAME-MODE.
+           SET GAME-MODE-IS-INVALID TO TRUE.
+           PERFORM UNTIL GAME-MODE-IS-VALID
+               DISPLAY " "
+               DISPLAY "+-------------------------------------------+"
+               DISPLAY "|             SELECT GAME MODE               |"
+               DISPLAY "+-------------------------------------------+"
+               DISPLAY "| 1. HUMAN VS THE CAT (AI)                   |"
+               DISPLAY "| 2. TWO HUMAN PLAYERS                       |"
+               DISPLAY "| 3. BATCH MODE (UNATTENDED REGRESSION)      |"
+               DISPLAY "| 5. TOURNAMENT MODE (AI VS AI, CHECKPOINTS) |"
+               DISPLAY "| 6. EXHIBITION MODE (AI VS AI REPORT)       |"
+               DISPLAY "| 7. RESUME SAVED MATCH                      |"
+               DISPLAY "| 8. VIEW STATISTICS REPORT                  |"
+               DISPLAY "+-------------------------------------------+"
+               DISPLAY "ENTER CHOICE: " WITH NO ADVANCING
+               ACCEPT GAME-MODE
+               IF MODE-STATS
+                   PERFORM RUN-STATISTICS-REPORT
+               ELSE
+                   IF GAME-MODE = 1 OR GAME-MODE = 2 OR GAME-MODE = 3 OR
+                      GAME-MODE = 5 OR GAME-MODE = 6 OR GAME-MODE = 7
+                       SET GAME-MODE-IS-VALID TO TRUE
+                   ELSE
+                       DISPLAY "INVALID CHOICE. TRY AGAIN."
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       CONFIGURE-BOARD.
+           SET CONFIG-IS-INVALID TO TRUE.
+           PERFORM UNTIL CONFIG-IS-VALID
+               DISPLAY "SELECT BOARD SIZE - 3 (3X3) 4 (4X4) 5 (5X5): "
+                   WITH NO ADVANCING
+               ACCEPT BOARD-SIZE
+               IF BOARD-SIZE >= 3 AND BOARD-SIZE <= 5
+                   SET CONFIG-IS-VALID TO TRUE
+               ELSE
+                   DISPLAY "INVALID BOARD SIZE. CHOOSE 3, 4, OR 5."
+               END-IF
+           END-PERFORM.
+
+           SET CONFIG-IS-INVALID TO TRUE.
+           PERFORM UNTIL CONFIG-IS-VALID
+               DISPLAY "ENTER WIN LENGTH (3 TO " BOARD-SIZE "): "
+                   WITH NO ADVANCING
+               ACCEPT WIN-LENGTH
+               IF WIN-LENGTH >= 3 AND WIN-LENGTH <= BOARD-SIZE
+                   SET CONFIG-IS-VALID TO TRUE
+               ELSE
+                   DISPLAY "INVALID WIN LENGTH FOR THIS BOARD SIZE."
+               END-IF
+           END-PERFORM.
+
+       CONFIGURE-PLAYERS.
+           IF MODE-TWO-HUMAN
+               SET SEAT-X-HUMAN TO TRUE
+               SET SEAT-O-HUMAN TO TRUE
+               DISPLAY "ENTER NAME FOR PLAYER 1 (X): " WITH NO ADVANCING
+               ACCEPT PLAYER-X-NAME
+               DISPLAY "ENTER NAME FOR PLAYER 2 (O): " WITH NO ADVANCING
+               ACCEPT PLAYER-O-NAME
+               MOVE 0 TO PLAYER-X-WINS
+               MOVE 0 TO PLAYER-O-WINS
+               MOVE 0 TO TWO-HUMAN-DRAWS
+           ELSE
+               SET SEAT-X-HUMAN TO TRUE
+               SET SEAT-O-AI TO TRUE
+               MOVE 'HUMAN' TO PLAYER-X-NAME
+               MOVE 'TIC TAC CAT' TO PLAYER-O-NAME
+               PERFORM CONFIGURE-DIFFICULTY
+           END-IF.
+
+       CONFIGURE-DIFFICULTY.
+           SET CONFIG-IS-INVALID TO TRUE.
+           PERFORM UNTIL CONFIG-IS-VALID
+               DISPLAY "SELECT AI DIFFICULTY - E)ASY M)EDIUM H)ARD: "
+                   WITH NO ADVANCING
+               ACCEPT AI-DIFFICULTY
+               IF DIFFICULTY-EASY OR DIFFICULTY-MEDIUM OR DIFFICULTY-HARD
+                   SET CONFIG-IS-VALID TO TRUE
+               ELSE
+                   DISPLAY "INVALID DIFFICULTY. ENTER E, M, OR H."
+               END-IF
+           END-PERFORM.
+
        *> ---------------------------------------------------
        *> INITIALIZATION
        *> ---------------------------------------------------
@@ -91,10 +569,12 @@ IDENTIFICATION DIVISION.
            MOVE 0 TO MOVES-COUNT.
            SET GAME-IN-PROGRESS TO TRUE.
            MOVE ' ' TO WINNER-TOKEN.
-           SET PLAYER-HUMAN TO TRUE.
-           
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
+           SET TURN-IS-X TO TRUE.
+           SET QUIT-AND-SAVE-FLAG TO 'N'.
+           ADD 1 TO MATCH-NUMBER.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 5
                    MOVE ' ' TO BOARD-COL(I, J)
                END-PERFORM
            END-PERFORM.
@@ -103,90 +583,181 @@ IDENTIFICATION DIVISION.
        *> CORE GAME LOOP
        *> ---------------------------------------------------
        PLAY-MATCH.
-           PERFORM UNTIL NOT GAME-IN-PROGRESS
+           PERFORM UNTIL NOT GAME-IN-PROGRESS OR QUIT-AND-SAVE-REQUESTED
+                   OR BATCH-EOF
                PERFORM DISPLAY-BOARD
-               
-               IF PLAYER-HUMAN
-                   PERFORM GET-HUMAN-MOVE
+
+               MOVE CURRENT-PLAYER TO AI-TOKEN
+               IF CURRENT-PLAYER = 'X'
+                   MOVE 'O' TO OPPONENT-TOKEN
                ELSE
+                   MOVE 'X' TO OPPONENT-TOKEN
+               END-IF
+
+               IF (TURN-IS-X AND SEAT-X-AI) OR
+                  (TURN-IS-O AND SEAT-O-AI)
                    PERFORM GET-AI-MOVE
+               ELSE
+                   PERFORM GET-HUMAN-MOVE
                END-IF
 
-               PERFORM CHECK-GAME-STATUS
-               
-               IF GAME-IN-PROGRESS
-                   PERFORM SWITCH-TURN
+               IF NOT QUIT-AND-SAVE-REQUESTED AND NOT BATCH-EOF
+                   PERFORM CHECK-GAME-STATUS
+                   PERFORM LOG-MOVE
+                   IF GAME-IN-PROGRESS
+                       PERFORM SWITCH-TURN
+                   END-IF
                END-IF
            END-PERFORM.
 
        SWITCH-TURN.
-           IF PLAYER-HUMAN
-               SET PLAYER-AI TO TRUE
+           IF TURN-IS-X
+               SET TURN-IS-O TO TRUE
            ELSE
-               SET PLAYER-HUMAN TO TRUE
+               SET TURN-IS-X TO TRUE
            END-IF.
 
        *> ---------------------------------------------------
-       *> HUMAN LOGIC (ROBUST INPUT)
+       *> HUMAN LOGIC (ROBUST INPUT, BATCH-AWARE, SAVE-AND-QUIT)
        *> ---------------------------------------------------
        GET-HUMAN-MOVE.
+           IF TURN-IS-X
+               MOVE PLAYER-X-NAME TO CURRENT-SEAT-NAME
+           ELSE
+               MOVE PLAYER-O-NAME TO CURRENT-SEAT-NAME
+           END-IF.
+
            SET INPUT-IS-INVALID TO TRUE.
-           PERFORM UNTIL INPUT-IS-VALID
-               DISPLAY "HUMAN (X), ENTER ROW (1-3) AND COL (1-3): " 
-                   WITH NO ADVANCING
-               ACCEPT RAW-INPUT
-               
-               *> ENSURE NUMERIC BEFORE MOVING TO PIC 9
-               IF RAW-ROW IS NUMERIC AND RAW-COL IS NUMERIC
-                   MOVE RAW-ROW TO ROW-IDX
-                   MOVE RAW-COL TO COL-IDX
-                   
-                   IF ROW-IDX >= 1 AND ROW-IDX <= 3 AND 
-                      COL-IDX >= 1 AND COL-IDX <= 3
-                       IF BOARD-COL(ROW-IDX, COL-IDX) = ' '
-                           MOVE 'X' TO BOARD-COL(ROW-IDX, COL-IDX)
-                           ADD 1 TO MOVES-COUNT
-                           SET INPUT-IS-VALID TO TRUE
+           PERFORM UNTIL INPUT-IS-VALID OR BATCH-EOF
+               IF BATCH-MODE-ON
+                   PERFORM READ-BATCH-MOVE
+               ELSE
+                   DISPLAY CURRENT-SEAT-NAME
+                       " (" CURRENT-PLAYER "), ENTER ROW AND COL (OR S TO SAVE & QUIT): "
+                       WITH NO ADVANCING
+                   ACCEPT RAW-INPUT
+               END-IF
+
+               IF NOT BATCH-EOF
+                   IF RAW-ROW = 'S' OR RAW-ROW = 's'
+                       PERFORM SAVE-MATCH-STATE
+                       SET QUIT-AND-SAVE-REQUESTED TO TRUE
+                       SET INPUT-IS-VALID TO TRUE
+                   ELSE
+                       IF RAW-ROW IS NUMERIC AND RAW-COL IS NUMERIC
+                           MOVE RAW-ROW TO ROW-IDX
+                           MOVE RAW-COL TO COL-IDX
+
+                           IF ROW-IDX >= 1 AND ROW-IDX <= BOARD-SIZE AND
+                              COL-IDX >= 1 AND COL-IDX <= BOARD-SIZE
+                               IF BOARD-COL(ROW-IDX, COL-IDX) = ' '
+                                   MOVE CURRENT-PLAYER TO BOARD-COL(ROW-IDX, COL-IDX)
+                                   ADD 1 TO MOVES-COUNT
+                                   MOVE ROW-IDX TO LAST-MOVE-ROW
+                                   MOVE COL-IDX TO LAST-MOVE-COL
+                                   MOVE CURRENT-PLAYER TO LAST-MOVE-TOKEN
+                                   SET INPUT-IS-VALID TO TRUE
+                               ELSE
+                                   IF NOT BATCH-MODE-ON
+                                       DISPLAY "SPACE OCCUPIED. TRY AGAIN."
+                                   END-IF
+                               END-IF
+                           ELSE
+                               IF NOT BATCH-MODE-ON
+                                   DISPLAY "COORDINATES OUT OF RANGE."
+                               END-IF
+                           END-IF
                        ELSE
-                           DISPLAY "SPACE OCCUPIED. TRY AGAIN."
+                           IF NOT BATCH-MODE-ON
+                               DISPLAY "INVALID INPUT. USE NUMBERS ONLY."
+                           END-IF
                        END-IF
-                   ELSE
-                       DISPLAY "COORDINATES OUT OF RANGE (1-3)."
                    END-IF
-               ELSE
-                   DISPLAY "INVALID INPUT. USE NUMBERS ONLY."
                END-IF
            END-PERFORM.
 
+       READ-BATCH-MOVE.
+           READ BATCH-MOVE-FILE INTO RAW-INPUT
+               AT END
+                   SET BATCH-EOF TO TRUE
+           END-READ.
+
        *> ---------------------------------------------------
-       *> AI LOGIC (HEURISTIC)
+       *> AI LOGIC (SELECTABLE DIFFICULTY)
        *> ---------------------------------------------------
        GET-AI-MOVE.
            DISPLAY "THE CAT IS PLOTTING..."
            SET MOVE-NOT-FOUND TO TRUE.
 
-           *> 1. ATTEMPT TO WIN (LOOK FOR 2 'O'S)
-           IF NOT MOVE-FOUND
-               MOVE 'O' TO SCAN-TOKEN
-               PERFORM SCAN-FOR-WIN-OR-BLOCK
+           IF DIFFICULTY-HARD
+               PERFORM GET-AI-MOVE-MINIMAX
+           ELSE
+               PERFORM GET-AI-MOVE-HEURISTIC
            END-IF.
 
-           *> 2. BLOCK HUMAN (LOOK FOR 2 'X'S)
+           MOVE AI-TOKEN TO BOARD-COL(BEST-ROW, BEST-COL).
+           ADD 1 TO MOVES-COUNT.
+           MOVE BEST-ROW TO LAST-MOVE-ROW.
+           MOVE BEST-COL TO LAST-MOVE-COL.
+           MOVE AI-TOKEN TO LAST-MOVE-TOKEN.
+
+       GET-AI-MOVE-HEURISTIC.
+           *> 1. ATTEMPT TO WIN (EASY/MEDIUM SOMETIMES MISS THIS ON
+           *>    PURPOSE - SEE ROLL-FOR-TACTICAL-MISS - SO THE LOWER
+           *>    TIERS ARE ACTUALLY BEATABLE, NOT JUST TIE-BREAK NOISE)
            IF NOT MOVE-FOUND
-               MOVE 'X' TO SCAN-TOKEN
-               PERFORM SCAN-FOR-WIN-OR-BLOCK
+               MOVE 40 TO SKILL-ROLL-PCT
+               PERFORM ROLL-FOR-TACTICAL-MISS
+               IF NOT TACTICAL-MOVE-MISSED
+                   MOVE AI-TOKEN TO SCAN-TOKEN
+                   MOVE 0 TO CANDIDATE-COUNT
+                   PERFORM CHECK-ALL-LINES-FOR-TOKEN
+                   PERFORM TAKE-CANDIDATE-IF-ANY
+               END-IF
            END-IF.
 
-           *> 3. TAKE CENTER (STRATEGIC)
+           *> 2. BLOCK OPPONENT
            IF NOT MOVE-FOUND
-               IF BOARD-COL(2, 2) = ' '
-                   MOVE 2 TO BEST-ROW
-                   MOVE 2 TO BEST-COL
+               MOVE 55 TO SKILL-ROLL-PCT
+               PERFORM ROLL-FOR-TACTICAL-MISS
+               IF NOT TACTICAL-MOVE-MISSED
+                   MOVE OPPONENT-TOKEN TO SCAN-TOKEN
+                   MOVE 0 TO CANDIDATE-COUNT
+                   PERFORM CHECK-ALL-LINES-FOR-TOKEN
+                   PERFORM TAKE-CANDIDATE-IF-ANY
+               END-IF
+           END-IF.
+
+       ROLL-FOR-TACTICAL-MISS.
+           *> EASY MISSES AN OTHERWISE-WINNING/BLOCKING MOVE AT THE
+           *> FULL SKILL-ROLL-PCT CHANCE; MEDIUM MISSES IT A QUARTER
+           *> AS OFTEN, SO IT IS HARDER THAN EASY BUT STILL NOT A
+           *> PERFECT PLAYER THE WAY HARD'S MINIMAX IS; HARD NEVER
+           *> REACHES THIS PARAGRAPH (GET-AI-MOVE ROUTES IT TO
+           *> GET-AI-MOVE-MINIMAX INSTEAD).
+           SET TACTICAL-MOVE-NOT-MISSED TO TRUE.
+           IF DIFFICULTY-EASY OR DIFFICULTY-MEDIUM
+               IF DIFFICULTY-MEDIUM
+                   DIVIDE SKILL-ROLL-PCT BY 4 GIVING SKILL-ROLL-PCT
+               END-IF
+               COMPUTE SKILL-ROLL = FUNCTION RANDOM * 100
+               IF SKILL-ROLL < SKILL-ROLL-PCT
+                   SET TACTICAL-MOVE-MISSED TO TRUE
+               END-IF
+           END-IF.
+
+           *> 3. TAKE CENTER (ONLY MEANINGFUL ON ODD-SIZED BOARDS)
+           IF NOT MOVE-FOUND AND FUNCTION MOD(BOARD-SIZE, 2) = 1
+               COMPUTE CENTER-R = (BOARD-SIZE + 1) / 2
+               COMPUTE CENTER-C = (BOARD-SIZE + 1) / 2
+               IF BOARD-COL(CENTER-R, CENTER-C) = ' '
+                   MOVE CENTER-R TO BEST-ROW
+                   MOVE CENTER-C TO BEST-COL
                    SET MOVE-FOUND TO TRUE
                END-IF
            END-IF.
 
-           *> 4. TAKE ANY CORNER (STRATEGIC)
+           *> 4. TAKE ANY CORNER
            IF NOT MOVE-FOUND
                PERFORM TRY-CORNERS
            END-IF.
@@ -196,177 +767,615 @@ IDENTIFICATION DIVISION.
                PERFORM TAKE-FIRST-SLOT
            END-IF.
 
-           *> EXECUTE MOVE
-           MOVE 'O' TO BOARD-COL(BEST-ROW, BEST-COL)
-           ADD 1 TO MOVES-COUNT.
+       TAKE-CANDIDATE-IF-ANY.
+           IF CANDIDATE-COUNT > 0
+               IF DIFFICULTY-MEDIUM
+                   PERFORM PICK-RANDOM-CANDIDATE
+               ELSE
+                   MOVE CAND-ROW(1) TO BEST-ROW
+                   MOVE CAND-COL(1) TO BEST-COL
+               END-IF
+               SET MOVE-FOUND TO TRUE
+           END-IF.
+
+       PICK-RANDOM-CANDIDATE.
+           COMPUTE RANDOM-PICK = FUNCTION RANDOM * CANDIDATE-COUNT + 1.
+           IF RANDOM-PICK < 1
+               MOVE 1 TO RANDOM-PICK
+           END-IF.
+           IF RANDOM-PICK > CANDIDATE-COUNT
+               MOVE CANDIDATE-COUNT TO RANDOM-PICK
+           END-IF.
+           MOVE CAND-ROW(RANDOM-PICK) TO BEST-ROW.
+           MOVE CAND-COL(RANDOM-PICK) TO BEST-COL.
+
+       ADD-CANDIDATE-IJ.
+           IF CANDIDATE-COUNT < 25
+               ADD 1 TO CANDIDATE-COUNT
+               MOVE I TO CAND-ROW(CANDIDATE-COUNT)
+               MOVE J TO CAND-COL(CANDIDATE-COUNT)
+           END-IF.
+
+       ADD-CANDIDATE-FROM-LINE.
+           IF CANDIDATE-COUNT < 25
+               ADD 1 TO CANDIDATE-COUNT
+               MOVE LINE-EMPTY-ROW TO CAND-ROW(CANDIDATE-COUNT)
+               MOVE LINE-EMPTY-COL TO CAND-COL(CANDIDATE-COUNT)
+           END-IF.
 
        *> ---------------------------------------------------
-       *> AI HELPERS
-       *> ---------------------------------------------------
-       SCAN-FOR-WIN-OR-BLOCK.
-           *> CHECK ROWS
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3 OR MOVE-FOUND
-               MOVE 0 TO TOKEN-COUNT
-               MOVE 0 TO EMPTY-COUNT
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
-                   IF BOARD-COL(I, J) = SCAN-TOKEN
-                       ADD 1 TO TOKEN-COUNT
-                   ELSE IF BOARD-COL(I, J) = ' '
-                       ADD 1 TO EMPTY-COUNT
-                       MOVE I TO EMPTY-ROW
-                       MOVE J TO EMPTY-COL
-                   END-IF
+       *> GENERALIZED LINE SCANNING FOR WIN/BLOCK CANDIDATES
+       *> (USED FOR ALL BOARD SIZES AND WIN LENGTHS)
+       *> ---------------------------------------------------
+       CHECK-ALL-LINES-FOR-TOKEN.
+           *> ROWS
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > BOARD-SIZE
+               PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J > BOARD-SIZE - WIN-LENGTH + 1
+                   MOVE I TO SR
+                   MOVE J TO SC
+                   MOVE 0 TO DR
+                   MOVE 1 TO DC
+                   PERFORM CHECK-LINE-FOR-CANDIDATE
                END-PERFORM
-               IF TOKEN-COUNT = 2 AND EMPTY-COUNT = 1
-                   MOVE EMPTY-ROW TO BEST-ROW
-                   MOVE EMPTY-COL TO BEST-COL
-                   SET MOVE-FOUND TO TRUE
+           END-PERFORM.
+
+           *> COLUMNS
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > BOARD-SIZE
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > BOARD-SIZE - WIN-LENGTH + 1
+                   MOVE I TO SR
+                   MOVE J TO SC
+                   MOVE 1 TO DR
+                   MOVE 0 TO DC
+                   PERFORM CHECK-LINE-FOR-CANDIDATE
+               END-PERFORM
+           END-PERFORM.
+
+           *> DIAGONAL DOWN-RIGHT
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > BOARD-SIZE - WIN-LENGTH + 1
+               PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J > BOARD-SIZE - WIN-LENGTH + 1
+                   MOVE I TO SR
+                   MOVE J TO SC
+                   MOVE 1 TO DR
+                   MOVE 1 TO DC
+                   PERFORM CHECK-LINE-FOR-CANDIDATE
+               END-PERFORM
+           END-PERFORM.
+
+           *> DIAGONAL DOWN-LEFT
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > BOARD-SIZE - WIN-LENGTH + 1
+               PERFORM VARYING J FROM WIN-LENGTH BY 1 UNTIL J > BOARD-SIZE
+                   MOVE I TO SR
+                   MOVE J TO SC
+                   MOVE 1 TO DR
+                   MOVE -1 TO DC
+                   PERFORM CHECK-LINE-FOR-CANDIDATE
+               END-PERFORM
+           END-PERFORM.
+
+       CHECK-LINE-FOR-CANDIDATE.
+           MOVE 0 TO LINE-TOKEN-COUNT.
+           MOVE 0 TO LINE-EMPTY-COUNT.
+           MOVE SR TO CUR-R-CALC.
+           MOVE SC TO CUR-C-CALC.
+           PERFORM VARYING LN-K FROM 1 BY 1 UNTIL LN-K > WIN-LENGTH
+               MOVE CUR-R-CALC TO CUR-R-IDX
+               MOVE CUR-C-CALC TO CUR-C-IDX
+               IF BOARD-COL(CUR-R-IDX, CUR-C-IDX) = SCAN-TOKEN
+                   ADD 1 TO LINE-TOKEN-COUNT
+               ELSE
+                   IF BOARD-COL(CUR-R-IDX, CUR-C-IDX) = ' '
+                       ADD 1 TO LINE-EMPTY-COUNT
+                       MOVE CUR-R-IDX TO LINE-EMPTY-ROW
+                       MOVE CUR-C-IDX TO LINE-EMPTY-COL
+                   END-IF
                END-IF
+               ADD DR TO CUR-R-CALC
+               ADD DC TO CUR-C-CALC
            END-PERFORM.
+           IF LINE-TOKEN-COUNT = WIN-LENGTH - 1 AND LINE-EMPTY-COUNT = 1
+               PERFORM ADD-CANDIDATE-FROM-LINE
+           END-IF.
 
-           *> CHECK COLS
-           IF NOT MOVE-FOUND
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3 OR MOVE-FOUND
-                   MOVE 0 TO TOKEN-COUNT
-                   MOVE 0 TO EMPTY-COUNT
-                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-                       IF BOARD-COL(I, J) = SCAN-TOKEN
-                           ADD 1 TO TOKEN-COUNT
-                       ELSE IF BOARD-COL(I, J) = ' '
-                           ADD 1 TO EMPTY-COUNT
-                           MOVE I TO EMPTY-ROW
-                           MOVE J TO EMPTY-COL
+       CHECK-LINE-FOR-WIN.
+           MOVE BOARD-COL(SR, SC) TO LINE-FIRST-TOKEN.
+           IF LINE-FIRST-TOKEN = ' '
+               SET LINE-NOT-WIN TO TRUE
+           ELSE
+               SET LINE-IS-WIN TO TRUE
+               MOVE SR TO CUR-R-CALC
+               MOVE SC TO CUR-C-CALC
+               PERFORM VARYING LN-K FROM 1 BY 1
+                       UNTIL LN-K > WIN-LENGTH OR LINE-NOT-WIN
+                   MOVE CUR-R-CALC TO CUR-R-IDX
+                   MOVE CUR-C-CALC TO CUR-C-IDX
+                   IF BOARD-COL(CUR-R-IDX, CUR-C-IDX) NOT = LINE-FIRST-TOKEN
+                       SET LINE-NOT-WIN TO TRUE
+                   END-IF
+                   ADD DR TO CUR-R-CALC
+                   ADD DC TO CUR-C-CALC
+               END-PERFORM
+           END-IF.
+
+       TRY-CORNERS.
+           MOVE 0 TO CANDIDATE-COUNT.
+           IF BOARD-COL(1, 1) = ' '
+               MOVE 1 TO I
+               MOVE 1 TO J
+               PERFORM ADD-CANDIDATE-IJ
+           END-IF.
+           IF BOARD-COL(1, BOARD-SIZE) = ' '
+               MOVE 1 TO I
+               MOVE BOARD-SIZE TO J
+               PERFORM ADD-CANDIDATE-IJ
+           END-IF.
+           IF BOARD-COL(BOARD-SIZE, 1) = ' '
+               MOVE BOARD-SIZE TO I
+               MOVE 1 TO J
+               PERFORM ADD-CANDIDATE-IJ
+           END-IF.
+           IF BOARD-COL(BOARD-SIZE, BOARD-SIZE) = ' '
+               MOVE BOARD-SIZE TO I
+               MOVE BOARD-SIZE TO J
+               PERFORM ADD-CANDIDATE-IJ
+           END-IF.
+           PERFORM TAKE-CANDIDATE-IF-ANY.
+
+       TAKE-FIRST-SLOT.
+           IF DIFFICULTY-MEDIUM
+               MOVE 0 TO CANDIDATE-COUNT
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > BOARD-SIZE
+                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > BOARD-SIZE
+                       IF BOARD-COL(I, J) = ' '
+                           PERFORM ADD-CANDIDATE-IJ
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+               PERFORM TAKE-CANDIDATE-IF-ANY
+           ELSE
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > BOARD-SIZE OR MOVE-FOUND
+                   PERFORM VARYING J FROM 1 BY 1
+                           UNTIL J > BOARD-SIZE OR MOVE-FOUND
+                       IF BOARD-COL(I, J) = ' '
+                           MOVE I TO BEST-ROW
+                           MOVE J TO BEST-COL
+                           SET MOVE-FOUND TO TRUE
                        END-IF
                    END-PERFORM
-                   IF TOKEN-COUNT = 2 AND EMPTY-COUNT = 1
-                       MOVE EMPTY-ROW TO BEST-ROW
-                       MOVE EMPTY-COL TO BEST-COL
-                       SET MOVE-FOUND TO TRUE
-                   END-IF
                END-PERFORM
            END-IF.
 
-           *> CHECK DIAGONALS
-           IF NOT MOVE-FOUND
-               PERFORM CHECK-DIAGONALS
-           END-IF.
-
-       CHECK-DIAGONALS.
-           *> DIAGONAL 1 (1,1) (2,2) (3,3)
-           MOVE 0 TO TOKEN-COUNT
-           MOVE 0 TO EMPTY-COUNT
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-               IF BOARD-COL(I, I) = SCAN-TOKEN
-                   ADD 1 TO TOKEN-COUNT
-               ELSE IF BOARD-COL(I, I) = ' '
-                   ADD 1 TO EMPTY-COUNT
-                   MOVE I TO EMPTY-ROW
-                   MOVE I TO EMPTY-COL
-               END-IF
-           END-PERFORM
-           IF TOKEN-COUNT = 2 AND EMPTY-COUNT = 1
-               MOVE EMPTY-ROW TO BEST-ROW
-               MOVE EMPTY-COL TO BEST-COL
+       *> ---------------------------------------------------
+       *> HARD DIFFICULTY - UNBEATABLE MINIMAX SEARCH
+       *> (ITERATIVE, EXPLICIT-STACK - SEE MM-STACK ABOVE)
+       *> ---------------------------------------------------
+       GET-AI-MOVE-MINIMAX.
+           IF BOARD-SIZE = 3
+               MOVE 9 TO MM-MAX-DEPTH
+           ELSE
+               MOVE 4 TO MM-MAX-DEPTH
+           END-IF.
+           MOVE 0 TO MM-SP.
+           MOVE 1 TO MM-SPX.
+           SET MM-STATE-NEW(MM-SPX) TO TRUE.
+           MOVE 'Y' TO MM-MAXIMIZING(MM-SPX).
+           MOVE 'N' TO MM-DONE-FLAG.
+
+           PERFORM UNTIL MM-SEARCH-DONE
+               PERFORM MM-STEP
+           END-PERFORM.
+
+           IF MM-BEST-ROW(1) = 0
+               *> SHOULD NOT HAPPEN WHILE A MATCH IS STILL IN
+               *> PROGRESS, BUT FALL BACK TO THE HEURISTIC RATHER
+               *> THAN PLAY AN ILLEGAL MOVE.
+               PERFORM GET-AI-MOVE-HEURISTIC
+           ELSE
+               MOVE MM-BEST-ROW(1) TO BEST-ROW
+               MOVE MM-BEST-COL(1) TO BEST-COL
                SET MOVE-FOUND TO TRUE
            END-IF.
 
-           *> DIAGONAL 2 (1,3) (2,2) (3,1)
-           IF NOT MOVE-FOUND
-               MOVE 0 TO TOKEN-COUNT
-               MOVE 0 TO EMPTY-COUNT
-               IF BOARD-COL(1, 3) = SCAN-TOKEN ADD 1 TO TOKEN-COUNT END-IF
-               IF BOARD-COL(2, 2) = SCAN-TOKEN ADD 1 TO TOKEN-COUNT END-IF
-               IF BOARD-COL(3, 1) = SCAN-TOKEN ADD 1 TO TOKEN-COUNT END-IF
-               
-               IF BOARD-COL(1, 3) = ' ' 
-                   ADD 1 TO EMPTY-COUNT
-                   MOVE 1 TO EMPTY-ROW MOVE 3 TO EMPTY-COL 
-               END-IF
-               IF BOARD-COL(2, 2) = ' '
-                   ADD 1 TO EMPTY-COUNT
-                   MOVE 2 TO EMPTY-ROW MOVE 2 TO EMPTY-COL
-               END-IF
-               IF BOARD-COL(3, 1) = ' '
-                   ADD 1 TO EMPTY-COUNT
-                   MOVE 3 TO EMPTY-ROW MOVE 1 TO EMPTY-COL
+       MM-STEP.
+           COMPUTE MM-SPX = MM-SP + 1.
+           EVALUATE TRUE
+               WHEN MM-STATE-NEW(MM-SPX)
+                   PERFORM MM-CHECK-TERMINAL-AT-CURRENT
+                   IF MM-IS-TERMINAL
+                       MOVE MM-TERMINAL-RESULT TO MM-RESULT-SCORE(MM-SPX)
+                       SET MM-STATE-DONE(MM-SPX) TO TRUE
+                   ELSE
+                       SET MM-STATE-EXPAND(MM-SPX) TO TRUE
+                       MOVE 1 TO MM-NEXT-CELL(MM-SPX)
+                       MOVE 0 TO MM-BEST-ROW(MM-SPX)
+                       MOVE 0 TO MM-BEST-COL(MM-SPX)
+                       IF MM-MAXIMIZING(MM-SPX) = 'Y'
+                           MOVE -9999 TO MM-BEST-SCORE(MM-SPX)
+                       ELSE
+                           MOVE 9999 TO MM-BEST-SCORE(MM-SPX)
+                       END-IF
+                   END-IF
+
+               WHEN MM-STATE-EXPAND(MM-SPX)
+                   PERFORM MM-FIND-NEXT-CELL
+                   IF MM-CELL-FOUND
+                       MOVE MM-CELL-R TO MM-CHILD-ROW(MM-SPX)
+                       MOVE MM-CELL-C TO MM-CHILD-COL(MM-SPX)
+                       IF MM-MAXIMIZING(MM-SPX) = 'Y'
+                           MOVE AI-TOKEN TO BOARD-COL(MM-CELL-R, MM-CELL-C)
+                       ELSE
+                           MOVE OPPONENT-TOKEN
+                               TO BOARD-COL(MM-CELL-R, MM-CELL-C)
+                       END-IF
+                       MOVE MM-SPX TO MM-PARENT-SPX
+                       ADD 1 TO MM-SP
+                       COMPUTE MM-CHILD-SPX = MM-SP + 1
+                       SET MM-STATE-NEW(MM-CHILD-SPX) TO TRUE
+                       IF MM-MAXIMIZING(MM-PARENT-SPX) = 'Y'
+                           MOVE 'N' TO MM-MAXIMIZING(MM-CHILD-SPX)
+                       ELSE
+                           MOVE 'Y' TO MM-MAXIMIZING(MM-CHILD-SPX)
+                       END-IF
+                   ELSE
+                       MOVE MM-BEST-SCORE(MM-SPX) TO MM-RESULT-SCORE(MM-SPX)
+                       SET MM-STATE-DONE(MM-SPX) TO TRUE
+                   END-IF
+
+               WHEN MM-STATE-DONE(MM-SPX)
+                   IF MM-SP = 0
+                       SET MM-SEARCH-DONE TO TRUE
+                   ELSE
+                       MOVE MM-SPX TO MM-CHILD-SPX
+                       MOVE MM-SP TO MM-PARENT-SPX
+                       MOVE ' ' TO BOARD-COL(MM-CHILD-ROW(MM-PARENT-SPX),
+                           MM-CHILD-COL(MM-PARENT-SPX))
+                       IF (MM-MAXIMIZING(MM-PARENT-SPX) = 'Y' AND
+                               MM-RESULT-SCORE(MM-CHILD-SPX) >
+                                   MM-BEST-SCORE(MM-PARENT-SPX)) OR
+                          (MM-MAXIMIZING(MM-PARENT-SPX) NOT = 'Y' AND
+                               MM-RESULT-SCORE(MM-CHILD-SPX) <
+                                   MM-BEST-SCORE(MM-PARENT-SPX))
+                           MOVE MM-RESULT-SCORE(MM-CHILD-SPX)
+                               TO MM-BEST-SCORE(MM-PARENT-SPX)
+                           MOVE MM-CHILD-ROW(MM-PARENT-SPX)
+                               TO MM-BEST-ROW(MM-PARENT-SPX)
+                           MOVE MM-CHILD-COL(MM-PARENT-SPX)
+                               TO MM-BEST-COL(MM-PARENT-SPX)
+                       END-IF
+                       SUBTRACT 1 FROM MM-SP
+                       SET MM-STATE-EXPAND(MM-PARENT-SPX) TO TRUE
+                   END-IF
+           END-EVALUATE.
+
+       MM-FIND-NEXT-CELL.
+           MOVE 'N' TO MM-CELL-FOUND-FLAG.
+           COMPUTE MM-TOTAL-CELLS = BOARD-SIZE * BOARD-SIZE.
+           PERFORM VARYING MM-FLAT FROM MM-NEXT-CELL(MM-SPX) BY 1
+                   UNTIL MM-FLAT > MM-TOTAL-CELLS OR MM-CELL-FOUND
+               COMPUTE MM-CELL-R =
+                   FUNCTION INTEGER((MM-FLAT - 1) / BOARD-SIZE) + 1
+               COMPUTE MM-CELL-C =
+                   FUNCTION MOD(MM-FLAT - 1, BOARD-SIZE) + 1
+               IF BOARD-COL(MM-CELL-R, MM-CELL-C) = ' '
+                   SET MM-CELL-FOUND TO TRUE
+                   COMPUTE MM-NEXT-CELL(MM-SPX) = MM-FLAT + 1
                END-IF
+           END-PERFORM.
 
-               IF TOKEN-COUNT = 2 AND EMPTY-COUNT = 1
-                   MOVE EMPTY-ROW TO BEST-ROW
-                   MOVE EMPTY-COL TO BEST-COL
-                   SET MOVE-FOUND TO TRUE
+       MM-CHECK-TERMINAL-AT-CURRENT.
+           MOVE AI-TOKEN TO SCAN-TOKEN.
+           PERFORM MM-HAS-LINE-FOR-TOKEN.
+           IF MM-FOUND-WIN
+               SET MM-IS-TERMINAL TO TRUE
+               COMPUTE MM-TERMINAL-RESULT = 1000 - MM-SP
+           ELSE
+               MOVE OPPONENT-TOKEN TO SCAN-TOKEN
+               PERFORM MM-HAS-LINE-FOR-TOKEN
+               IF MM-FOUND-WIN
+                   SET MM-IS-TERMINAL TO TRUE
+                   COMPUTE MM-TERMINAL-RESULT = MM-SP - 1000
+               ELSE
+                   PERFORM MM-COUNT-EMPTY-CELLS
+                   IF MM-EMPTY-CELLS = 0
+                       SET MM-IS-TERMINAL TO TRUE
+                       MOVE 0 TO MM-TERMINAL-RESULT
+                   ELSE
+                       IF MM-SP >= MM-MAX-DEPTH
+                           *> DEPTH CUTOFF WITH CELLS STILL OPEN - NOT A
+                           *> TRUE DRAW, SO SCORE THE POSITION INSTEAD OF
+                           *> RETURNING A FLAT 0. ONLY REACHED ON BOARDS
+                           *> LARGER THAN 3X3, WHERE MM-MAX-DEPTH IS
+                           *> CAPPED BELOW A FULL-BOARD SEARCH.
+                           SET MM-IS-TERMINAL TO TRUE
+                           PERFORM MM-EVALUATE-POSITION
+                           MOVE MM-EVAL-SCORE TO MM-TERMINAL-RESULT
+                       ELSE
+                           SET MM-NOT-TERMINAL TO TRUE
+                       END-IF
+                   END-IF
                END-IF
            END-IF.
 
-       TRY-CORNERS.
-           IF BOARD-COL(1, 1) = ' '
-               MOVE 1 TO BEST-ROW MOVE 1 TO BEST-COL SET MOVE-FOUND TO TRUE
-           ELSE IF BOARD-COL(1, 3) = ' '
-               MOVE 1 TO BEST-ROW MOVE 3 TO BEST-COL SET MOVE-FOUND TO TRUE
-           ELSE IF BOARD-COL(3, 1) = ' '
-               MOVE 3 TO BEST-ROW MOVE 1 TO BEST-COL SET MOVE-FOUND TO TRUE
-           ELSE IF BOARD-COL(3, 3) = ' '
-               MOVE 3 TO BEST-ROW MOVE 3 TO BEST-COL SET MOVE-FOUND TO TRUE
+       *> ---------------------------------------------------
+       *> STATIC EVALUATION FOR A DEPTH-CUTOFF (NON-TERMINAL)
+       *> POSITION. ONLY USED WHEN THE SEARCH IS CUT SHORT OF A
+       *> FULL-BOARD SEARCH (BOARDS LARGER THAN 3X3 - SEE
+       *> GET-AI-MOVE-MINIMAX). SUMS ONE POINT PER AI TOKEN FOR
+       *> EVERY WIN-LENGTH WINDOW THE OPPONENT HAS NOT BLOCKED,
+       *> AND SUBTRACTS ONE POINT PER OPPONENT TOKEN FOR EVERY
+       *> WINDOW THE AI HAS NOT BLOCKED. KEPT DELIBERATELY LINEAR
+       *> (NOT EXPONENTIAL) SO NO HEURISTIC SCORE CAN EVER REACH
+       *> THE MAGNITUDE OF AN ACTUAL WIN/LOSS RESULT
+       *> (1000 - MM-SP / MM-SP - 1000), WHICH MUST ALWAYS OUTRANK
+       *> A MERE POSITIONAL EDGE FURTHER UP THE SEARCH.
+       *> THIS IS A HEURISTIC, NOT AN EXHAUSTIVE SEARCH - HARD
+       *> DIFFICULTY IS ONLY PROVABLY UNBEATABLE ON A 3X3 BOARD,
+       *> WHERE MM-MAX-DEPTH REACHES EVERY CELL.
+       *> ---------------------------------------------------
+       MM-EVALUATE-POSITION.
+           MOVE 0 TO MM-EVAL-SCORE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > BOARD-SIZE
+               PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J > BOARD-SIZE - WIN-LENGTH + 1
+                   MOVE I TO SR
+                   MOVE J TO SC
+                   MOVE 0 TO DR
+                   MOVE 1 TO DC
+                   PERFORM MM-SCORE-WINDOW
+               END-PERFORM
+           END-PERFORM.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > BOARD-SIZE
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > BOARD-SIZE - WIN-LENGTH + 1
+                   MOVE I TO SR
+                   MOVE J TO SC
+                   MOVE 1 TO DR
+                   MOVE 0 TO DC
+                   PERFORM MM-SCORE-WINDOW
+               END-PERFORM
+           END-PERFORM.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > BOARD-SIZE - WIN-LENGTH + 1
+               PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J > BOARD-SIZE - WIN-LENGTH + 1
+                   MOVE I TO SR
+                   MOVE J TO SC
+                   MOVE 1 TO DR
+                   MOVE 1 TO DC
+                   PERFORM MM-SCORE-WINDOW
+               END-PERFORM
+           END-PERFORM.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > BOARD-SIZE - WIN-LENGTH + 1
+               PERFORM VARYING J FROM WIN-LENGTH BY 1
+                       UNTIL J > BOARD-SIZE
+                   MOVE I TO SR
+                   MOVE J TO SC
+                   MOVE 1 TO DR
+                   MOVE -1 TO DC
+                   PERFORM MM-SCORE-WINDOW
+               END-PERFORM
+           END-PERFORM.
+
+       MM-SCORE-WINDOW.
+           MOVE 0 TO MM-WIN-AI-COUNT.
+           MOVE 0 TO MM-WIN-OPP-COUNT.
+           MOVE SR TO CUR-R-CALC.
+           MOVE SC TO CUR-C-CALC.
+           PERFORM VARYING LN-K FROM 1 BY 1 UNTIL LN-K > WIN-LENGTH
+               MOVE CUR-R-CALC TO CUR-R-IDX
+               MOVE CUR-C-CALC TO CUR-C-IDX
+               EVALUATE BOARD-COL(CUR-R-IDX, CUR-C-IDX)
+                   WHEN AI-TOKEN
+                       ADD 1 TO MM-WIN-AI-COUNT
+                   WHEN OPPONENT-TOKEN
+                       ADD 1 TO MM-WIN-OPP-COUNT
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+               ADD DR TO CUR-R-CALC
+               ADD DC TO CUR-C-CALC
+           END-PERFORM.
+           IF MM-WIN-AI-COUNT > 0 AND MM-WIN-OPP-COUNT = 0
+               ADD MM-WIN-AI-COUNT TO MM-EVAL-SCORE
+           END-IF.
+           IF MM-WIN-OPP-COUNT > 0 AND MM-WIN-AI-COUNT = 0
+               SUBTRACT MM-WIN-OPP-COUNT FROM MM-EVAL-SCORE
            END-IF.
 
-       TAKE-FIRST-SLOT.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3 OR MOVE-FOUND
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3 OR MOVE-FOUND
+       MM-COUNT-EMPTY-CELLS.
+           MOVE 0 TO MM-EMPTY-CELLS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > BOARD-SIZE
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > BOARD-SIZE
                    IF BOARD-COL(I, J) = ' '
-                       MOVE I TO BEST-ROW
-                       MOVE J TO BEST-COL
-                       SET MOVE-FOUND TO TRUE
+                       ADD 1 TO MM-EMPTY-CELLS
                    END-IF
                END-PERFORM
            END-PERFORM.
 
+       MM-HAS-LINE-FOR-TOKEN.
+           SET MM-NO-WIN TO TRUE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > BOARD-SIZE OR MM-FOUND-WIN
+               PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J > BOARD-SIZE - WIN-LENGTH + 1 OR MM-FOUND-WIN
+                   MOVE I TO SR
+                   MOVE J TO SC
+                   MOVE 0 TO DR
+                   MOVE 1 TO DC
+                   PERFORM MM-CHECK-LINE-MATCH
+                   IF MM-LINE-MATCHES
+                       SET MM-FOUND-WIN TO TRUE
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           IF NOT MM-FOUND-WIN
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > BOARD-SIZE OR MM-FOUND-WIN
+                   PERFORM VARYING I FROM 1 BY 1
+                           UNTIL I > BOARD-SIZE - WIN-LENGTH + 1
+                                   OR MM-FOUND-WIN
+                       MOVE I TO SR
+                       MOVE J TO SC
+                       MOVE 1 TO DR
+                       MOVE 0 TO DC
+                       PERFORM MM-CHECK-LINE-MATCH
+                       IF MM-LINE-MATCHES
+                           SET MM-FOUND-WIN TO TRUE
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+           IF NOT MM-FOUND-WIN
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > BOARD-SIZE - WIN-LENGTH + 1 OR MM-FOUND-WIN
+                   PERFORM VARYING J FROM 1 BY 1
+                           UNTIL J > BOARD-SIZE - WIN-LENGTH + 1
+                                   OR MM-FOUND-WIN
+                       MOVE I TO SR
+                       MOVE J TO SC
+                       MOVE 1 TO DR
+                       MOVE 1 TO DC
+                       PERFORM MM-CHECK-LINE-MATCH
+                       IF MM-LINE-MATCHES
+                           SET MM-FOUND-WIN TO TRUE
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+           IF NOT MM-FOUND-WIN
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > BOARD-SIZE - WIN-LENGTH + 1 OR MM-FOUND-WIN
+                   PERFORM VARYING J FROM WIN-LENGTH BY 1
+                           UNTIL J > BOARD-SIZE OR MM-FOUND-WIN
+                       MOVE I TO SR
+                       MOVE J TO SC
+                       MOVE 1 TO DR
+                       MOVE -1 TO DC
+                       PERFORM MM-CHECK-LINE-MATCH
+                       IF MM-LINE-MATCHES
+                           SET MM-FOUND-WIN TO TRUE
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       MM-CHECK-LINE-MATCH.
+           SET MM-LINE-MATCHES TO TRUE.
+           MOVE SR TO CUR-R-CALC.
+           MOVE SC TO CUR-C-CALC.
+           PERFORM VARYING LN-K FROM 1 BY 1
+                   UNTIL LN-K > WIN-LENGTH OR MM-LINE-NO-MATCH
+               MOVE CUR-R-CALC TO CUR-R-IDX
+               MOVE CUR-C-CALC TO CUR-C-IDX
+               IF BOARD-COL(CUR-R-IDX, CUR-C-IDX) NOT = SCAN-TOKEN
+                   SET MM-LINE-NO-MATCH TO TRUE
+               END-IF
+               ADD DR TO CUR-R-CALC
+               ADD DC TO CUR-C-CALC
+           END-PERFORM.
+
        *> ---------------------------------------------------
-       *> WIN DETECTION
+       *> WIN DETECTION (GENERALIZED FOR BOARD-SIZE/WIN-LENGTH)
        *> ---------------------------------------------------
        CHECK-GAME-STATUS.
-           *> CHECK ROWS
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-               IF BOARD-COL(I, 1) NOT = ' ' AND
-                  BOARD-COL(I, 1) = BOARD-COL(I, 2) AND
-                  BOARD-COL(I, 2) = BOARD-COL(I, 3)
-                   MOVE BOARD-COL(I, 1) TO WINNER-TOKEN
-                   SET GAME-WON TO TRUE
-               END-IF
+           *> ROWS
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > BOARD-SIZE OR GAME-WON
+               PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J > BOARD-SIZE - WIN-LENGTH + 1 OR GAME-WON
+                   MOVE I TO SR
+                   MOVE J TO SC
+                   MOVE 0 TO DR
+                   MOVE 1 TO DC
+                   PERFORM CHECK-LINE-FOR-WIN
+                   IF LINE-IS-WIN
+                       MOVE LINE-FIRST-TOKEN TO WINNER-TOKEN
+                       SET GAME-WON TO TRUE
+                   END-IF
+               END-PERFORM
            END-PERFORM.
 
-           *> CHECK COLS
+           *> COLUMNS
            IF GAME-IN-PROGRESS
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
-                   IF BOARD-COL(1, J) NOT = ' ' AND
-                      BOARD-COL(1, J) = BOARD-COL(2, J) AND
-                      BOARD-COL(2, J) = BOARD-COL(3, J)
-                       MOVE BOARD-COL(1, J) TO WINNER-TOKEN
-                       SET GAME-WON TO TRUE
-                   END-IF
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > BOARD-SIZE OR GAME-WON
+                   PERFORM VARYING I FROM 1 BY 1
+                           UNTIL I > BOARD-SIZE - WIN-LENGTH + 1 OR GAME-WON
+                       MOVE I TO SR
+                       MOVE J TO SC
+                       MOVE 1 TO DR
+                       MOVE 0 TO DC
+                       PERFORM CHECK-LINE-FOR-WIN
+                       IF LINE-IS-WIN
+                           MOVE LINE-FIRST-TOKEN TO WINNER-TOKEN
+                           SET GAME-WON TO TRUE
+                       END-IF
+                   END-PERFORM
                END-PERFORM
            END-IF.
 
-           *> CHECK DIAGONALS
+           *> DIAGONAL DOWN-RIGHT
            IF GAME-IN-PROGRESS
-               IF BOARD-COL(1, 1) NOT = ' ' AND
-                  BOARD-COL(1, 1) = BOARD-COL(2, 2) AND
-                  BOARD-COL(2, 2) = BOARD-COL(3, 3)
-                   MOVE BOARD-COL(1, 1) TO WINNER-TOKEN
-                   SET GAME-WON TO TRUE
-               END-IF
-               IF BOARD-COL(1, 3) NOT = ' ' AND
-                  BOARD-COL(1, 3) = BOARD-COL(2, 2) AND
-                  BOARD-COL(2, 2) = BOARD-COL(3, 1)
-                   MOVE BOARD-COL(1, 3) TO WINNER-TOKEN
-                   SET GAME-WON TO TRUE
-               END-IF
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > BOARD-SIZE - WIN-LENGTH + 1 OR GAME-WON
+                   PERFORM VARYING J FROM 1 BY 1
+                           UNTIL J > BOARD-SIZE - WIN-LENGTH + 1 OR GAME-WON
+                       MOVE I TO SR
+                       MOVE J TO SC
+                       MOVE 1 TO DR
+                       MOVE 1 TO DC
+                       PERFORM CHECK-LINE-FOR-WIN
+                       IF LINE-IS-WIN
+                           MOVE LINE-FIRST-TOKEN TO WINNER-TOKEN
+                           SET GAME-WON TO TRUE
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+           *> DIAGONAL DOWN-LEFT
+           IF GAME-IN-PROGRESS
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > BOARD-SIZE - WIN-LENGTH + 1 OR GAME-WON
+                   PERFORM VARYING J FROM WIN-LENGTH BY 1
+                           UNTIL J > BOARD-SIZE OR GAME-WON
+                       MOVE I TO SR
+                       MOVE J TO SC
+                       MOVE 1 TO DR
+                       MOVE -1 TO DC
+                       PERFORM CHECK-LINE-FOR-WIN
+                       IF LINE-IS-WIN
+                           MOVE LINE-FIRST-TOKEN TO WINNER-TOKEN
+                           SET GAME-WON TO TRUE
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
            END-IF.
 
            *> CHECK DRAW
-           IF GAME-IN-PROGRESS AND MOVES-COUNT = 9
+           IF GAME-IN-PROGRESS AND MOVES-COUNT = BOARD-SIZE * BOARD-SIZE
                SET GAME-DRAW TO TRUE
            END-IF.
 
+       *> ---------------------------------------------------
+       *> MOVE-BY-MOVE AUDIT LOG
+       *> ---------------------------------------------------
+       LOG-MOVE.
+           OPEN EXTEND GAME-LOG-FILE.
+           IF GAME-LOG-STATUS = "05" OR GAME-LOG-STATUS = "35"
+               CLOSE GAME-LOG-FILE
+               OPEN OUTPUT GAME-LOG-FILE
+           END-IF.
+           MOVE MATCH-NUMBER TO GL-MATCH-NUMBER.
+           MOVE MOVES-COUNT TO GL-MOVE-SEQ.
+           MOVE LAST-MOVE-TOKEN TO GL-PLAYER-TOKEN.
+           MOVE LAST-MOVE-ROW TO GL-ROW.
+           MOVE LAST-MOVE-COL TO GL-COL.
+           MOVE TURN-STATUS TO GL-TURN-STATUS.
+           WRITE GAME-LOG-RECORD.
+           CLOSE GAME-LOG-FILE.
+
        *> ---------------------------------------------------
        *> END OF MATCH HANDLING
        *> ---------------------------------------------------
@@ -380,41 +1389,559 @@ IDENTIFICATION DIVISION.
                DISPLAY " /   (_____/  WINNER: " WINNER-TOKEN "!"
                DISPLAY "/_____/   U"
                DISPLAY " "
-               IF WINNER-TOKEN = 'X'
-                   ADD 1 TO HUMAN-SCORE
-               ELSE
-                   ADD 1 TO AI-SCORE
-               END-IF
            ELSE
                DISPLAY "GAME DRAW! THE CAT IS UNIMPRESSED."
-               ADD 1 TO DRAW-SCORE
            END-IF.
+           PERFORM RECORD-MATCH-RESULT.
            PERFORM DISPLAY-SCORE.
+           *> A FINISHED MATCH HAS NO BUSINESS BEING RESUMABLE, AND A
+           *> LEFTOVER SAVEGAME.DAT FROM AN EARLIER, UNRELATED
+           *> SAVE-AND-QUIT MUST NOT LINGER PAST THE MATCH IT SAT
+           *> DURING. FILE STATUS "35" (FILE NOT FOUND) IS EXPECTED
+           *> AND HARMLESS WHEN THERE WAS NOTHING TO DELETE.
+           DELETE FILE SAVE-GAME-FILE.
+
+       FINALIZE-MATCH-SILENT.
+           PERFORM RECORD-MATCH-RESULT.
+
+       RECORD-MATCH-RESULT.
+           IF GAME-WON
+               MOVE WINNER-TOKEN TO ML-WINNER-TOKEN
+           ELSE
+               MOVE 'D' TO ML-WINNER-TOKEN
+           END-IF.
+           *> ONLY THE INTERACTIVE HUMAN-VS-AI MODE UPDATES AND
+           *> PERSISTS THE "AGAINST THE CAT" LIFETIME RECORD
+           *> (HUMAN-SCORE/AI-SCORE/DRAW-SCORE AND THE CAREER
+           *> MATCH-NUMBER SAVED TO SCORE.DAT). TWO-HUMAN GETS ITS
+           *> OWN SESSION TALLY; BATCH/TOURNAMENT/EXHIBITION ARE
+           *> SELF-PLAY/REGRESSION RUNS WITH THEIR OWN REPORTS AND
+           *> MUST NOT TOUCH SCORE.DAT AT ALL, SO THEIR MATCHES DO
+           *> NOT INFLATE THE PERSISTED CAREER MATCH NUMBER EITHER.
+           EVALUATE TRUE
+               WHEN MODE-HUMAN-VS-AI
+                   IF GAME-WON
+                       IF WINNER-TOKEN = 'X'
+                           ADD 1 TO HUMAN-SCORE
+                       ELSE
+                           ADD 1 TO AI-SCORE
+                       END-IF
+                   ELSE
+                       ADD 1 TO DRAW-SCORE
+                   END-IF
+                   *> PERSIST AFTER EVERY MATCH (NOT JUST AT STOP RUN)
+                   *> SO A DROPPED SESSION DOES NOT LOSE THE LIFETIME
+                   *> RECORD OR THE CAREER MATCH NUMBER.
+                   PERFORM SAVE-PERSISTED-SCORES
+               WHEN MODE-TWO-HUMAN
+                   IF GAME-WON
+                       IF WINNER-TOKEN = 'X'
+                           ADD 1 TO PLAYER-X-WINS
+                       ELSE
+                           ADD 1 TO PLAYER-O-WINS
+                       END-IF
+                   ELSE
+                       ADD 1 TO TWO-HUMAN-DRAWS
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+           MOVE MATCH-NUMBER TO ML-MATCH-NUMBER.
+           MOVE MOVES-COUNT TO ML-MOVES-COUNT.
+           MOVE GAME-MODE TO ML-GAME-MODE.
+           PERFORM WRITE-MATCH-LOG.
+
+       WRITE-MATCH-LOG.
+           OPEN EXTEND MATCH-LOG-FILE.
+           IF MATCH-LOG-STATUS = "05" OR MATCH-LOG-STATUS = "35"
+               CLOSE MATCH-LOG-FILE
+               OPEN OUTPUT MATCH-LOG-FILE
+           END-IF.
+           WRITE MATCH-LOG-RECORD.
+           CLOSE MATCH-LOG-FILE.
 
        DISPLAY-SCORE.
-           DISPLAY "+-----------------------------+".
-           DISPLAY "|        CURRENT SCORE        |".
-           DISPLAY "+-----------------------------+".
-           DISPLAY "| HUMAN (X)       : " HUMAN-SCORE.
-           DISPLAY "| TIC TAC CAT (O) : " AI-SCORE.
-           DISPLAY "| DRAWS           : " DRAW-SCORE.
-           DISPLAY "+-----------------------------+".
+           IF MODE-TWO-HUMAN
+               MOVE PLAYER-X-WINS TO PLAYER-X-WINS-ED
+               MOVE PLAYER-O-WINS TO PLAYER-O-WINS-ED
+               MOVE TWO-HUMAN-DRAWS TO TWO-HUMAN-DRAWS-ED
+               DISPLAY "+-----------------------------------------+"
+               DISPLAY "|              CURRENT SCORE               |"
+               DISPLAY "+-----------------------------------------+"
+               DISPLAY "| " PLAYER-X-NAME " (X)  : " PLAYER-X-WINS-ED
+               DISPLAY "| " PLAYER-O-NAME " (O)  : " PLAYER-O-WINS-ED
+               DISPLAY "| DRAWS                  : " TWO-HUMAN-DRAWS-ED
+               DISPLAY "+-----------------------------------------+"
+           ELSE
+               MOVE HUMAN-SCORE TO HUMAN-SCORE-ED
+               MOVE AI-SCORE TO AI-SCORE-ED
+               MOVE DRAW-SCORE TO DRAW-SCORE-ED
+               DISPLAY "+-----------------------------------------+"
+               DISPLAY "|              CURRENT SCORE               |"
+               DISPLAY "+-----------------------------------------+"
+               DISPLAY "| " PLAYER-X-NAME " (X)  : " HUMAN-SCORE-ED
+               DISPLAY "| " PLAYER-O-NAME " (O)  : " AI-SCORE-ED
+               DISPLAY "| DRAWS                  : " DRAW-SCORE-ED
+               DISPLAY "+-----------------------------------------+"
+           END-IF.
 
        ASK-REPLAY.
            DISPLAY "PLAY AGAIN? (Y/N): " WITH NO ADVANCING.
            ACCEPT PLAY-AGAIN-FLAG.
 
+       *> ---------------------------------------------------
+       *> PERSISTED LIFETIME SCORE ("AGAINST THE CAT" ONLY - SEE
+       *> RECORD-MATCH-RESULT)
+       *> ---------------------------------------------------
+       LOAD-PERSISTED-SCORES.
+           OPEN INPUT SCORE-FILE.
+           IF SCORE-FILE-STATUS = "00"
+               READ SCORE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SF-HUMAN-SCORE TO HUMAN-SCORE
+                       MOVE SF-AI-SCORE TO AI-SCORE
+                       MOVE SF-DRAW-SCORE TO DRAW-SCORE
+                       MOVE SF-MATCH-NUMBER TO MATCH-NUMBER
+               END-READ
+               CLOSE SCORE-FILE
+           ELSE
+               DISPLAY "NO PRIOR SCORE HISTORY FOUND. STARTING FRESH."
+           END-IF.
+
+       SAVE-PERSISTED-SCORES.
+           OPEN OUTPUT SCORE-FILE.
+           MOVE HUMAN-SCORE TO SF-HUMAN-SCORE.
+           MOVE AI-SCORE TO SF-AI-SCORE.
+           MOVE DRAW-SCORE TO SF-DRAW-SCORE.
+           MOVE MATCH-NUMBER TO SF-MATCH-NUMBER.
+           WRITE SCORE-RECORD.
+           CLOSE SCORE-FILE.
+
+       *> ---------------------------------------------------
+       *> STATISTICS REPORT
+       *> ---------------------------------------------------
+       RUN-STATISTICS-REPORT.
+           MOVE 0 TO ST-TOTAL-MATCHES.
+           MOVE 0 TO ST-TOTAL-MOVES.
+           MOVE 0 TO ST-HUMAN-WINS.
+           MOVE 0 TO ST-AI-WINS.
+           MOVE 0 TO ST-DRAWS.
+           MOVE 0 TO ST-CUR-STREAK-LEN.
+           MOVE 0 TO ST-BEST-HUMAN-STREAK.
+           MOVE 0 TO ST-BEST-AI-STREAK.
+           MOVE ' ' TO ST-CUR-STREAK-TOKEN.
+           SET MATCH-LOG-EOF-FLAG TO 'N'.
+
+           OPEN INPUT MATCH-LOG-FILE.
+           IF MATCH-LOG-STATUS = "00"
+               PERFORM UNTIL MATCH-LOG-EOF
+                   READ MATCH-LOG-FILE
+                       AT END
+                           SET MATCH-LOG-EOF TO TRUE
+                       NOT AT END
+                           *> THIS REPORT IS THE LIFETIME RECORD
+                           *> "AGAINST THE CAT" - SKIP TWO-HUMAN,
+                           *> BATCH, TOURNAMENT AND EXHIBITION
+                           *> ENTRIES SO SELF-PLAY AND OTHER
+                           *> PLAYERS' GAMES DON'T SKEW IT.
+                           IF ML-GAME-MODE = 1
+                               ADD 1 TO ST-TOTAL-MATCHES
+                               ADD ML-MOVES-COUNT TO ST-TOTAL-MOVES
+                               EVALUATE ML-WINNER-TOKEN
+                                   WHEN 'X'
+                                       ADD 1 TO ST-HUMAN-WINS
+                                   WHEN 'O'
+                                       ADD 1 TO ST-AI-WINS
+                                   WHEN OTHER
+                                       ADD 1 TO ST-DRAWS
+                               END-EVALUATE
+                               IF ML-WINNER-TOKEN = ST-CUR-STREAK-TOKEN AND
+                                  ML-WINNER-TOKEN NOT = 'D'
+                                   ADD 1 TO ST-CUR-STREAK-LEN
+                               ELSE
+                                   MOVE ML-WINNER-TOKEN TO ST-CUR-STREAK-TOKEN
+                                   IF ML-WINNER-TOKEN = 'D'
+                                       MOVE 0 TO ST-CUR-STREAK-LEN
+                                   ELSE
+                                       MOVE 1 TO ST-CUR-STREAK-LEN
+                                   END-IF
+                               END-IF
+                               IF ST-CUR-STREAK-TOKEN = 'X' AND
+                                  ST-CUR-STREAK-LEN > ST-BEST-HUMAN-STREAK
+                                   MOVE ST-CUR-STREAK-LEN
+                                       TO ST-BEST-HUMAN-STREAK
+                               END-IF
+                               IF ST-CUR-STREAK-TOKEN = 'O' AND
+                                  ST-CUR-STREAK-LEN > ST-BEST-AI-STREAK
+                                   MOVE ST-CUR-STREAK-LEN TO ST-BEST-AI-STREAK
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MATCH-LOG-FILE
+           ELSE
+               DISPLAY "NO MATCH HISTORY AVAILABLE YET."
+           END-IF.
+
+           DISPLAY " ".
+           DISPLAY "+-----------------------------------------+".
+           DISPLAY "|           LIFETIME STATISTICS            |".
+           DISPLAY "+-----------------------------------------+".
+           IF ST-TOTAL-MATCHES > 0
+               COMPUTE ST-HUMAN-WIN-RATE ROUNDED =
+                   (ST-HUMAN-WINS / ST-TOTAL-MATCHES) * 100
+               COMPUTE ST-AI-WIN-RATE ROUNDED =
+                   (ST-AI-WINS / ST-TOTAL-MATCHES) * 100
+               COMPUTE ST-AVG-MOVES ROUNDED =
+                   ST-TOTAL-MOVES / ST-TOTAL-MATCHES
+               MOVE ST-HUMAN-WIN-RATE TO ST-HUMAN-WIN-RATE-ED
+               MOVE ST-AI-WIN-RATE TO ST-AI-WIN-RATE-ED
+               MOVE ST-AVG-MOVES TO ST-AVG-MOVES-ED
+               MOVE ST-TOTAL-MATCHES TO ST-TOTAL-MATCHES-ED
+               MOVE ST-DRAWS TO ST-DRAWS-ED
+               MOVE ST-BEST-HUMAN-STREAK TO ST-BEST-HUMAN-STREAK-ED
+               MOVE ST-BEST-AI-STREAK TO ST-BEST-AI-STREAK-ED
+               DISPLAY "| MATCHES PLAYED      : " ST-TOTAL-MATCHES-ED
+               DISPLAY "| HUMAN WIN RATE       : " ST-HUMAN-WIN-RATE-ED "%"
+               DISPLAY "| AI WIN RATE          : " ST-AI-WIN-RATE-ED "%"
+               DISPLAY "| DRAWS                : " ST-DRAWS-ED
+               DISPLAY "| AVG MOVES PER MATCH  : " ST-AVG-MOVES-ED
+               DISPLAY "| LONGEST HUMAN STREAK : " ST-BEST-HUMAN-STREAK-ED
+               DISPLAY "| LONGEST AI STREAK    : " ST-BEST-AI-STREAK-ED
+           ELSE
+               DISPLAY "| NO COMPLETED MATCHES RECORDED YET.       |"
+           END-IF.
+           DISPLAY "+-----------------------------------------+".
+           DISPLAY " ".
+
+       *> ---------------------------------------------------
+       *> BATCH MODE - UNATTENDED REGRESSION RUNS
+       *> ---------------------------------------------------
+       RUN-BATCH-MODE.
+           MOVE 3 TO BOARD-SIZE.
+           MOVE 3 TO WIN-LENGTH.
+           SET DIFFICULTY-EASY TO TRUE.
+           MOVE 'BATCH' TO PLAYER-X-NAME.
+           MOVE 'TIC TAC CAT' TO PLAYER-O-NAME.
+           SET SEAT-X-HUMAN TO TRUE.
+           SET SEAT-O-AI TO TRUE.
+           SET BATCH-MODE-ON TO TRUE.
+           SET BATCH-EOF-FLAG TO 'N'.
+
+           OPEN INPUT BATCH-MOVE-FILE.
+           IF BATCH-MOVE-STATUS NOT = "00"
+               DISPLAY "BATCH MOVE FILE BATCHMOVES.DAT NOT FOUND. ABORTING."
+           ELSE
+               OPEN OUTPUT BATCH-RESULT-FILE
+               PERFORM UNTIL BATCH-EOF
+                   PERFORM INITIALIZE-MATCH
+                   PERFORM PLAY-MATCH
+                   IF NOT BATCH-EOF
+                       PERFORM FINALIZE-MATCH-SILENT
+                       PERFORM WRITE-BATCH-RESULT
+                   END-IF
+               END-PERFORM
+               CLOSE BATCH-MOVE-FILE
+               CLOSE BATCH-RESULT-FILE
+           END-IF.
+
+           MOVE 'N' TO BATCH-MODE-ON-FLAG.
+
+       WRITE-BATCH-RESULT.
+           PERFORM BUILD-BATCH-BOARD-SNAPSHOT.
+           MOVE SPACES TO BATCH-RESULT-RECORD.
+           STRING "MATCH " MATCH-NUMBER " RESULT=" ML-WINNER-TOKEN
+               " MOVES=" MOVES-COUNT " BOARD="
+               BATCH-BOARD-SNAPSHOT(1:BATCH-SNAPSHOT-LEN)
+               DELIMITED BY SIZE INTO BATCH-RESULT-RECORD.
+           WRITE BATCH-RESULT-RECORD.
+
+       BUILD-BATCH-BOARD-SNAPSHOT.
+           *> FLATTENS THE FINAL BOARD ROW-MAJOR INTO A PRINTABLE
+           *> STRING (EMPTY CELLS SHOWN AS '.') SO THE RESULT FILE
+           *> CARRIES THE ACTUAL FINAL LAYOUT, NOT JUST THE OUTCOME.
+           MOVE SPACES TO BATCH-BOARD-SNAPSHOT.
+           MOVE 0 TO BATCH-SNAPSHOT-POS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > BOARD-SIZE
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > BOARD-SIZE
+                   ADD 1 TO BATCH-SNAPSHOT-POS
+                   IF BOARD-COL(I, J) = SPACE
+                       MOVE '.' TO
+                           BATCH-BOARD-SNAPSHOT(BATCH-SNAPSHOT-POS:1)
+                   ELSE
+                       MOVE BOARD-COL(I, J) TO
+                           BATCH-BOARD-SNAPSHOT(BATCH-SNAPSHOT-POS:1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           COMPUTE BATCH-SNAPSHOT-LEN = BOARD-SIZE * BOARD-SIZE.
+
+       *> ---------------------------------------------------
+       *> TOURNAMENT MODE - CHECKPOINT/RESTART
+       *> ---------------------------------------------------
+       RUN-TOURNAMENT-MODE.
+           PERFORM CONFIGURE-BOARD.
+           SET SEAT-X-AI TO TRUE.
+           SET SEAT-O-AI TO TRUE.
+           PERFORM CONFIGURE-DIFFICULTY.
+           MOVE 'CAT-X' TO PLAYER-X-NAME.
+           MOVE 'CAT-O' TO PLAYER-O-NAME.
+           MOVE 0 TO TN-MATCHES-PLAYED.
+           MOVE 0 TO TN-X-WINS.
+           MOVE 0 TO TN-O-WINS.
+           MOVE 0 TO TN-DRAWS.
+
+           SET CONFIG-IS-INVALID TO TRUE.
+           PERFORM UNTIL CONFIG-IS-VALID
+               DISPLAY "ENTER NUMBER OF MATCHES TO PLAY: " WITH NO ADVANCING
+               ACCEPT TOURNAMENT-TARGET
+               IF TOURNAMENT-TARGET >= 1
+                   SET CONFIG-IS-VALID TO TRUE
+               ELSE
+                   DISPLAY "INVALID TARGET. ENTER 1 OR MORE MATCHES."
+               END-IF
+           END-PERFORM.
+
+           SET CONFIG-IS-INVALID TO TRUE.
+           PERFORM UNTIL CONFIG-IS-VALID
+               DISPLAY "CHECKPOINT EVERY HOW MANY MATCHES: " WITH NO ADVANCING
+               ACCEPT CHECKPOINT-INTERVAL
+               IF CHECKPOINT-INTERVAL >= 1
+                   SET CONFIG-IS-VALID TO TRUE
+               ELSE
+                   DISPLAY "INVALID INTERVAL. MUST CHECKPOINT EVERY 1 OR "
+                       "MORE MATCHES."
+               END-IF
+           END-PERFORM.
+
+           *> LOAD-CHECKPOINT MAY OVERRIDE TN-MATCHES-PLAYED/TN-*-WINS
+           *> ABOVE IF RESUMING A PRIOR RUN THAT DID NOT FINISH.
+           PERFORM LOAD-CHECKPOINT.
+
+           *> TN-MATCHES-PLAYED IS LOCAL TO THIS TOURNAMENT RUN - IT
+           *> IS NOT THE PLAYER'S LIFETIME MATCH-NUMBER, SO A TARGET
+           *> AT OR BELOW AN ALREADY-HIGH CAREER MATCH COUNT STILL
+           *> PLAYS THE FULL REQUESTED NUMBER OF GAMES.
+           PERFORM UNTIL TN-MATCHES-PLAYED >= TOURNAMENT-TARGET
+               PERFORM INITIALIZE-MATCH
+               PERFORM PLAY-MATCH
+               PERFORM FINALIZE-MATCH-SILENT
+               ADD 1 TO TN-MATCHES-PLAYED
+               IF GAME-WON
+                   IF WINNER-TOKEN = 'X'
+                       ADD 1 TO TN-X-WINS
+                   ELSE
+                       ADD 1 TO TN-O-WINS
+                   END-IF
+               ELSE
+                   ADD 1 TO TN-DRAWS
+               END-IF
+               IF FUNCTION MOD(TN-MATCHES-PLAYED, CHECKPOINT-INTERVAL) = 0
+                   PERFORM SAVE-CHECKPOINT
+                   MOVE TN-MATCHES-PLAYED TO TN-MATCHES-PLAYED-ED
+                   DISPLAY "CHECKPOINT SAVED AT MATCH " TN-MATCHES-PLAYED-ED
+               END-IF
+           END-PERFORM.
+
+           *> THE TARGET HAS BEEN REACHED - THERE IS NOTHING LEFT TO
+           *> RESTART FROM, SO REMOVE THE CHECKPOINT RATHER THAN
+           *> LEAVING THE FINISHED RUN'S TALLY SITTING IN
+           *> CHECKPOINT.DAT, WHERE THE NEXT TOURNAMENT WOULD
+           *> SILENTLY LOAD IT AND THINK IT HAD ALREADY FINISHED.
+           DELETE FILE CHECKPOINT-FILE.
+           MOVE TN-MATCHES-PLAYED TO TN-MATCHES-PLAYED-ED.
+           DISPLAY "TOURNAMENT COMPLETE. " TN-MATCHES-PLAYED-ED
+               " MATCHES PLAYED."
+           PERFORM DISPLAY-TOURNAMENT-REPORT.
+
+       DISPLAY-TOURNAMENT-REPORT.
+           MOVE TN-MATCHES-PLAYED TO TN-MATCHES-PLAYED-ED.
+           MOVE TN-X-WINS TO TN-X-WINS-ED.
+           MOVE TN-O-WINS TO TN-O-WINS-ED.
+           MOVE TN-DRAWS TO TN-DRAWS-ED.
+           DISPLAY " ".
+           DISPLAY "+-----------------------------------------+".
+           DISPLAY "|          TOURNAMENT RESULT TALLY         |".
+           DISPLAY "+-----------------------------------------+".
+           DISPLAY "| MATCHES PLAYED       : " TN-MATCHES-PLAYED-ED.
+           DISPLAY "| " PLAYER-X-NAME " (X) WINS  : " TN-X-WINS-ED.
+           DISPLAY "| " PLAYER-O-NAME " (O) WINS  : " TN-O-WINS-ED.
+           DISPLAY "| DRAWS                : " TN-DRAWS-ED.
+           DISPLAY "+-----------------------------------------+".
+           DISPLAY " ".
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CP-MATCHES-PLAYED TO TN-MATCHES-PLAYED-ED
+                       DISPLAY "RESUMING TOURNAMENT FROM CHECKPOINT AT MATCH "
+                           TN-MATCHES-PLAYED-ED
+                       MOVE CP-MATCHES-PLAYED TO TN-MATCHES-PLAYED
+                       MOVE CP-TN-X-WINS TO TN-X-WINS
+                       MOVE CP-TN-O-WINS TO TN-O-WINS
+                       MOVE CP-TN-DRAWS TO TN-DRAWS
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE MATCH-NUMBER TO CP-MATCH-NUMBER.
+           MOVE TOURNAMENT-TARGET TO CP-TOURNAMENT-TARGET.
+           MOVE TN-MATCHES-PLAYED TO CP-MATCHES-PLAYED.
+           MOVE TN-X-WINS TO CP-TN-X-WINS.
+           MOVE TN-O-WINS TO CP-TN-O-WINS.
+           MOVE TN-DRAWS TO CP-TN-DRAWS.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       *> ---------------------------------------------------
+       *> EXHIBITION MODE - AI VS AI, DISTRIBUTION
+       *> ---------------------------------------------------
+       RUN-EXHIBITION-MODE.
+           PERFORM CONFIGURE-BOARD.
+           SET SEAT-X-AI TO TRUE.
+           SET SEAT-O-AI TO TRUE.
+           PERFORM CONFIGURE-DIFFICULTY.
+           MOVE 'CAT-X' TO PLAYER-X-NAME.
+           MOVE 'CAT-O' TO PLAYER-O-NAME.
+
+           MOVE 0 TO FIRST-SEAT-WINS.
+           MOVE 0 TO SECOND-SEAT-WINS.
+           MOVE 0 TO EXHIBITION-DRAWS.
+
+           DISPLAY "ENTER NUMBER OF EXHIBITION MATCHES: " WITH NO ADVANCING.
+           ACCEPT EXHIBITION-TARGET.
+
+           PERFORM EXHIBITION-TARGET TIMES
+               PERFORM INITIALIZE-MATCH
+               PERFORM PLAY-MATCH
+               PERFORM FINALIZE-MATCH-SILENT
+               IF GAME-WON
+                   IF WINNER-TOKEN = 'X'
+                       ADD 1 TO FIRST-SEAT-WINS
+                   ELSE
+                       ADD 1 TO SECOND-SEAT-WINS
+                   END-IF
+               ELSE
+                   ADD 1 TO EXHIBITION-DRAWS
+               END-IF
+           END-PERFORM.
+
+           PERFORM DISPLAY-EXHIBITION-REPORT.
+
+       DISPLAY-EXHIBITION-REPORT.
+           MOVE EXHIBITION-TARGET TO EXHIBITION-TARGET-ED.
+           MOVE FIRST-SEAT-WINS TO FIRST-SEAT-WINS-ED.
+           MOVE SECOND-SEAT-WINS TO SECOND-SEAT-WINS-ED.
+           MOVE EXHIBITION-DRAWS TO EXHIBITION-DRAWS-ED.
+           DISPLAY " ".
+           DISPLAY "+-----------------------------------------+".
+           DISPLAY "|       EXHIBITION OUTCOME DISTRIBUTION    |".
+           DISPLAY "+-----------------------------------------+".
+           DISPLAY "| MATCHES PLAYED       : " EXHIBITION-TARGET-ED.
+           DISPLAY "| FIRST-MOVE (X) WINS  : " FIRST-SEAT-WINS-ED.
+           DISPLAY "| SECOND-MOVE (O) WINS : " SECOND-SEAT-WINS-ED.
+           DISPLAY "| DRAWS                : " EXHIBITION-DRAWS-ED.
+           DISPLAY "+-----------------------------------------+".
+           DISPLAY " ".
+
+       *> ---------------------------------------------------
+       *> SAVE / RESUME IN-PROGRESS MATCH
+       *> ---------------------------------------------------
+       SAVE-MATCH-STATE.
+           MOVE SPACES TO SAVE-GAME-RECORD.
+           MOVE BOARD-SIZE TO SG-BOARD-SIZE.
+           MOVE WIN-LENGTH TO SG-WIN-LENGTH.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > BOARD-SIZE
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > BOARD-SIZE
+                   COMPUTE FLAT-IDX = (I - 1) * 5 + J
+                   MOVE BOARD-COL(I, J) TO SG-BOARD-CELLS(FLAT-IDX)
+               END-PERFORM
+           END-PERFORM.
+           MOVE MOVES-COUNT TO SG-MOVES-COUNT.
+           MOVE TURN-STATUS TO SG-TURN-STATUS.
+           MOVE CURRENT-PLAYER TO SG-CURRENT-PLAYER.
+           MOVE MATCH-NUMBER TO SG-MATCH-NUMBER.
+           MOVE PLAYER-X-NAME TO SG-PLAYER-X-NAME.
+           MOVE PLAYER-O-NAME TO SG-PLAYER-O-NAME.
+           MOVE GAME-MODE TO SG-GAME-MODE.
+           MOVE AI-DIFFICULTY TO SG-AI-DIFFICULTY.
+           MOVE SEAT-X-AI-FLAG TO SG-SEAT-X-AI.
+           MOVE SEAT-O-AI-FLAG TO SG-SEAT-O-AI.
+
+           OPEN OUTPUT SAVE-GAME-FILE.
+           WRITE SAVE-GAME-RECORD.
+           IF SAVE-GAME-STATUS = "00"
+               DISPLAY "MATCH SAVED TO SAVEGAME.DAT. SEE YOU NEXT TIME!"
+           ELSE
+               DISPLAY "ERROR SAVING MATCH (FILE STATUS " SAVE-GAME-STATUS
+                   "). SAVEGAME.DAT MAY BE INCOMPLETE."
+           END-IF.
+           CLOSE SAVE-GAME-FILE.
+
+       RESUME-SAVED-MATCH.
+           MOVE 'N' TO RESUME-LOADED-FLAG.
+           OPEN INPUT SAVE-GAME-FILE.
+           IF SAVE-GAME-STATUS = "00"
+               READ SAVE-GAME-FILE
+                   AT END
+                       DISPLAY "NO SAVED MATCH FOUND. STARTING A NEW MATCH."
+                       MOVE 1 TO GAME-MODE
+                       PERFORM CONFIGURE-BOARD
+                       PERFORM CONFIGURE-PLAYERS
+                       PERFORM INITIALIZE-MATCH
+                   NOT AT END
+                       SET RESUME-WAS-LOADED TO TRUE
+                       MOVE SG-BOARD-SIZE TO BOARD-SIZE
+                       MOVE SG-WIN-LENGTH TO WIN-LENGTH
+                       PERFORM VARYING I FROM 1 BY 1 UNTIL I > BOARD-SIZE
+                           PERFORM VARYING J FROM 1 BY 1 UNTIL J > BOARD-SIZE
+                               COMPUTE FLAT-IDX = (I - 1) * 5 + J
+                               MOVE SG-BOARD-CELLS(FLAT-IDX) TO BOARD-COL(I, J)
+                           END-PERFORM
+                       END-PERFORM
+                       MOVE SG-MOVES-COUNT TO MOVES-COUNT
+                       MOVE SG-TURN-STATUS TO TURN-STATUS
+                       MOVE SG-CURRENT-PLAYER TO CURRENT-PLAYER
+                       MOVE SG-MATCH-NUMBER TO MATCH-NUMBER
+                       MOVE SG-PLAYER-X-NAME TO PLAYER-X-NAME
+                       MOVE SG-PLAYER-O-NAME TO PLAYER-O-NAME
+                       MOVE SG-GAME-MODE TO GAME-MODE
+                       MOVE SG-AI-DIFFICULTY TO AI-DIFFICULTY
+                       MOVE SG-SEAT-X-AI TO SEAT-X-AI-FLAG
+                       MOVE SG-SEAT-O-AI TO SEAT-O-AI-FLAG
+                       MOVE 'N' TO QUIT-AND-SAVE-FLAG
+                       DISPLAY "RESUMING SAVED MATCH..."
+               END-READ
+               CLOSE SAVE-GAME-FILE
+               *> A SAVED MATCH IS GOOD FOR ONE RESUME ONLY - ONCE IT
+               *> HAS BEEN LOADED, REMOVE SAVEGAME.DAT SO CHOOSING
+               *> "RESUME SAVED MATCH" AGAIN DOES NOT SILENTLY REPLAY
+               *> THE SAME MATCH FROM THE SAME SAVE POINT.
+               IF RESUME-WAS-LOADED
+                   DELETE FILE SAVE-GAME-FILE
+               END-IF
+           ELSE
+               DISPLAY "NO SAVED MATCH FOUND. STARTING A NEW MATCH."
+               MOVE 1 TO GAME-MODE
+               PERFORM CONFIGURE-BOARD
+               PERFORM CONFIGURE-PLAYERS
+               PERFORM INITIALIZE-MATCH
+           END-IF.
+
        *> ---------------------------------------------------
        *> VISUALS
        *> ---------------------------------------------------
        DISPLAY-TITLE.
            DISPLAY " ".
-           DISPLAY "  _______ __   ______      ______          ______     ".
-           DISPLAY " /_  __(_) /__/ ____/___ _/ ____/___ _____/ ____/___ _/ /_".
-           DISPLAY "  / / / / //_/ /   / __ `/ /   / __ `/ __/ /   / __ `/ __/".
-           DISPLAY " / / / / ,< / /___/ /_/ / /___/ /_/ / /_/ /___/ /_/ / /_  ".
-           DISPLAY "/_/ /_/_/|_|\____/\__,_/\____/\__,_/\__/\____/\__,_/\__/  ".
-           DISPLAY " ".
+           DISPLAY "  TIC TAC TOE CAT".
            DISPLAY "               |\__/,|   (`\ ".
            DISPLAY "             _.|o o  |_   ) )".
            DISPLAY "           -///---///--------".
@@ -422,14 +1949,52 @@ IDENTIFICATION DIVISION.
            DISPLAY " ".
 
        DISPLAY-BOARD.
-           DISPLAY " "
-           DISPLAY "    1   2   3"
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-               DISPLAY I "  " BOARD-COL(I, 1) " | " 
-                              BOARD-COL(I, 2) " | " 
-                              BOARD-COL(I, 3)
-               IF I < 3
-                   DISPLAY "   ---|---|---"
+           DISPLAY " ".
+           PERFORM BUILD-HEADER-LINE.
+           DISPLAY HEADER-LINE.
+           PERFORM BUILD-SEPARATOR-LINE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > BOARD-SIZE
+               PERFORM BUILD-ROW-LINE
+               DISPLAY ROW-LINE
+               IF I < BOARD-SIZE
+                   DISPLAY SEP-LINE
+               END-IF
+           END-PERFORM.
+           DISPLAY " ".
+
+       BUILD-HEADER-LINE.
+           MOVE SPACES TO HEADER-LINE.
+           MOVE 1 TO DISP-PTR.
+           STRING "    " DELIMITED BY SIZE INTO HEADER-LINE
+               WITH POINTER DISP-PTR.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > BOARD-SIZE
+               STRING J DELIMITED BY SIZE, "   " DELIMITED BY SIZE
+                   INTO HEADER-LINE WITH POINTER DISP-PTR
+           END-PERFORM.
+
+       BUILD-SEPARATOR-LINE.
+           MOVE SPACES TO SEP-LINE.
+           MOVE 1 TO DISP-PTR.
+           STRING "   " DELIMITED BY SIZE INTO SEP-LINE WITH POINTER DISP-PTR.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > BOARD-SIZE
+               IF J > 1
+                   STRING "|" DELIMITED BY SIZE INTO SEP-LINE
+                       WITH POINTER DISP-PTR
+               END-IF
+               STRING "---" DELIMITED BY SIZE INTO SEP-LINE
+                   WITH POINTER DISP-PTR
+           END-PERFORM.
+
+       BUILD-ROW-LINE.
+           MOVE SPACES TO ROW-LINE.
+           MOVE 1 TO DISP-PTR.
+           STRING I DELIMITED BY SIZE, "  " DELIMITED BY SIZE
+               INTO ROW-LINE WITH POINTER DISP-PTR.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > BOARD-SIZE
+               IF J > 1
+                   STRING " | " DELIMITED BY SIZE INTO ROW-LINE
+                       WITH POINTER DISP-PTR
                END-IF
+               STRING BOARD-COL(I, J) DELIMITED BY SIZE INTO ROW-LINE
+                   WITH POINTER DISP-PTR
            END-PERFORM.
-           DISPLAY " ".
\ No newline at end of file
